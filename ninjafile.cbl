@@ -12,7 +12,47 @@
             SELECT NINJAO-FILE  ASSIGN TO "NINJAOUT.CSV"
                                 ORGANIZATION IS LINE SEQUENTIAL
                                 ACCESS MODE IS SEQUENTIAL
-                                FILE STATUS IS FILE-STATUS. 
+                                FILE STATUS IS FILE-STATUS.
+
+            SELECT NINJAREJ-FILE ASSIGN TO "NINJA-REJECTS.TXT"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS NINJAREJ-FILE-STATUS.
+
+            SELECT NINJATOP-FILE ASSIGN TO "NINJATOP.TXT"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS NINJATOP-FILE-STATUS.
+
+            SELECT NINJAHIST-FILE ASSIGN TO "NINJA-HIST.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS NINJAHIST-FILE-STATUS.
+
+            SELECT LIMITS-FILE  ASSIGN TO "NINJA-LIMITS.CSV"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS LIMITS-FILE-STATUS.
+
+            SELECT STOCKMST-FILE ASSIGN TO "STOCK-MASTER.CSV"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS STOCKMST-FILE-STATUS.
+
+            SELECT FX-FILE      ASSIGN TO "NINJA-FX-RATES.CSV"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS FX-FILE-STATUS.
+
+            SELECT RUNCTL-FILE  ASSIGN TO "RUN-CONTROL.CSV"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS RUNCTL-FILE-STATUS.
+
+            SELECT OPSLOG-FILE  ASSIGN TO "OPS-LOG.DAT"
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                ACCESS MODE IS SEQUENTIAL
+                                FILE STATUS IS OPSLOG-FILE-STATUS.
         DATA DIVISION.
         FILE SECTION.
         FD   NINJAI-FILE  RECORD CONTAINS 80 CHARACTERS
@@ -20,59 +60,1103 @@
                           
         01 NINJAI-REC           PIC X(90).
         
-        FD   NINJAO-FILE  RECORD CONTAINS 80 CHARACTERS
+        FD   NINJAO-FILE  RECORD CONTAINS 278 CHARACTERS
                           LABEL RECORDS ARE STANDARD
-                          
-        01 NINJAO-REC           PIC X(90).  
-        
+
+        01 NINJAO-REC           PIC X(278).
+
+        FD   NINJAREJ-FILE  RECORD CONTAINS 50 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 NINJAREJ-REC.
+           05 REJ-STOCK           PIC X(10).
+           05 REJ-REASON          PIC X(30).
+           05 REJ-CYCLE           PIC X(04).
+
+        FD   NINJATOP-FILE  RECORD CONTAINS 278 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 NINJATOP-REC          PIC X(278).
+
+        FD   NINJAHIST-FILE  RECORD CONTAINS 50 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 NINJAHIST-REC          PIC X(50).
+
+        FD   LIMITS-FILE  RECORD CONTAINS 40 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 LIMITS-REC             PIC X(40).
+
+        FD   STOCKMST-FILE  RECORD CONTAINS 30 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 STOCKMST-REC           PIC X(30).
+
+        FD   FX-FILE  RECORD CONTAINS 20 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 FX-REC                 PIC X(20).
+
+        FD   RUNCTL-FILE  RECORD CONTAINS 13 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 RUNCTL-REC              PIC X(13).
+
+        FD   OPSLOG-FILE  RECORD CONTAINS 66 CHARACTERS
+                          LABEL RECORDS ARE STANDARD.
+
+        01 OPSLOG-REC              PIC X(66).
+
         WORKING-STORAGE SECTION.
         01 FILE-STATUS          PIC X(02).
+        01 NINJAREJ-FILE-STATUS PIC X(02).
+        01 NINJATOP-FILE-STATUS PIC X(02).
+        01 NINJAHIST-FILE-STATUS PIC X(02).
+        01 WS-RUN-DATE           PIC X(08).
+        01 LIMITS-FILE-STATUS    PIC X(02).
+
+        01 WS-LIM-STOCK-IN       PIC X(10) VALUE SPACES.
+        01 WS-LIM-STOPLOSS-IN    PIC X(10) VALUE SPACES.
+        01 WS-LIM-TARGET-IN      PIC X(10) VALUE SPACES.
+        01 WS-LIMITS-TABLE.
+           05 WS-LIM-ENTRY OCCURS 500 TIMES INDEXED BY WS-LIM-IDX.
+              10 WS-LIM-STOCK    PIC X(10).
+              10 WS-LIM-STOPLOSS PIC 9(07)V99.
+              10 WS-LIM-TARGET   PIC 9(07)V99.
+        01 WS-LIMITS-COUNT       PIC 9(05) VALUE 0.
+        01 WS-LIM-FOUND          PIC X(01) VALUE "N".
+        01 WS-ALERT              PIC X(10) VALUE SPACES.
+
+        01 STOCKMST-FILE-STATUS  PIC X(02).
+        01 WS-SM-STOCK-IN        PIC X(10) VALUE SPACES.
+        01 WS-SM-SECTOR-IN       PIC X(12) VALUE SPACES.
+        01 WS-STOCKMST-TABLE.
+           05 WS-SM-ENTRY OCCURS 500 TIMES INDEXED BY WS-SM-IDX.
+              10 WS-SM-STOCK     PIC X(10).
+              10 WS-SM-SECTOR    PIC X(12).
+        01 WS-STOCKMST-COUNT     PIC 9(05) VALUE 0.
+        01 WS-SM-FOUND           PIC X(01) VALUE "N".
+        01 WS-SECTOR             PIC X(12) VALUE SPACES.
+
+        01 FX-FILE-STATUS        PIC X(02).
+        01 WS-FX-CODE-IN         PIC X(03) VALUE SPACES.
+        01 WS-FX-RATE-IN         PIC X(10) VALUE SPACES.
+        01 WS-FX-TABLE.
+           05 WS-FX-ENTRY OCCURS 50 TIMES INDEXED BY WS-FX-IDX.
+              10 WS-FX-CODE      PIC X(03).
+              10 WS-FX-RATE-TAB  PIC 9(05)V9999.
+        01 WS-FX-COUNT           PIC 9(03) VALUE 0.
+        01 WS-FX-FOUND           PIC X(01) VALUE "N".
+        01 WS-CURRENCY-IN        PIC X(03) VALUE SPACES.
+        01 WS-FX-RATE            PIC 9(05)V9999 VALUE 1.0000.
+
+        01 RUNCTL-FILE-STATUS    PIC X(02).
+        01 WS-RUN-CTL-IN.
+           COPY RUNCTL.
+        01 WS-CYCLE-ID           PIC X(04) VALUE "0001".
+        01 OPSLOG-FILE-STATUS    PIC X(02).
+        01 WS-START-TIME         PIC 9(08) VALUE 0.
+        01 WS-OPSLOG-LINE.
+           COPY OPSLOG.
+
+        01 WS-CTL-IN-COUNT       PIC 9(07) VALUE 0.
+        01 WS-CTL-OUT-COUNT      PIC 9(07) VALUE 0.
+        01 WS-CTL-REJECT-COUNT   PIC 9(07) VALUE 0.
+
+        01 WS-COMMA-COUNT        PIC 9(03) VALUE 0.
+        01 WS-MIN-COLUMNS        PIC 9(03) VALUE 9.
+        01 WS-COLUMNS-VALID      PIC X(01) VALUE "Y".
+
         01 EOF                  PIC X(01) VALUE "N".
+        01 WS-ROW-VALID         PIC X(01) VALUE "Y".
+        01 WS-REJ-REASON        PIC X(30) VALUE SPACES.
+
+        01 WS-STOCK             PIC X(10) VALUE SPACES.
+        01 WS-SHARES-IN         PIC X(07) VALUE SPACES.
+        01 WS-BOUGHT-IN         PIC X(10) VALUE SPACES.
+        01 WS-HIGH-IN           PIC X(10) VALUE SPACES.
+        01 WS-LOW-IN            PIC X(10) VALUE SPACES.
+        01 WS-CURRENT-IN        PIC X(10) VALUE SPACES.
+        01 WS-PURCHASE-DATE-IN  PIC X(10) VALUE SPACES.
+        01 WS-DIVIDEND-IN       PIC X(10) VALUE SPACES.
+
+        01 WS-SHARES            PIC 9(07) VALUE 0.
+        01 WS-BOUGHT            PIC 9(07)V99 VALUE 0.
+        01 WS-HIGH              PIC 9(07)V99 VALUE 0.
+        01 WS-LOW               PIC 9(07)V99 VALUE 0.
+        01 WS-CURRENT           PIC 9(07)V99 VALUE 0.
+        01 WS-GAIN              PIC S9(09)V99 VALUE 0.
+        01 WS-FLAG              PIC X(08) VALUE SPACES.
+        01 WS-GAIN-PCT          PIC S9(05)V99 VALUE 0.
+        01 WS-PURCHASE-DATE     PIC 9(08) VALUE 0.
+        01 WS-RUN-DATE-NUM      PIC 9(08) VALUE 0.
+        01 WS-HOLD-DAYS         PIC 9(05) VALUE 0.
+        01 WS-HOLD-TERM         PIC X(05) VALUE SPACES.
+        01 WS-TAX-RATE-SHORT    PIC V999 VALUE .150.
+        01 WS-TAX-RATE-LONG     PIC V999 VALUE .100.
+        01 WS-TAX-ESTIMATE      PIC S9(09)V99 VALUE 0.
+        01 WS-FEE-PCT-IN        PIC X(10) VALUE SPACES.
+        01 WS-FEE-PCT           PIC 9(03)V99 VALUE 0.
+        01 WS-FEE-AMT           PIC S9(09)V99 VALUE 0.
+        01 WS-NET-GAIN          PIC S9(09)V99 VALUE 0.
+        01 WS-NEW-FEE-PCT       PIC 9(03)V99 VALUE 0.
+        01 WS-DIVIDEND          PIC S9(09)V99 VALUE 0.
+        01 WS-TOTAL-RETURN      PIC S9(09)V99 VALUE 0.
+
+        01 WS-TOT-INVESTED      PIC S9(11)V99 VALUE 0.
+        01 WS-TOT-CURRENT       PIC S9(11)V99 VALUE 0.
+        01 WS-TOT-GAIN          PIC S9(11)V99 VALUE 0.
+
+        01 WS-PORT-TABLE.
+           05 WS-PORT-ENTRY OCCURS 2000 TIMES
+                             INDEXED BY WS-PORT-IDX WS-PORT-IDX2.
+              10 WS-PT-STOCK      PIC X(10).
+              10 WS-PT-SHARES     PIC 9(07).
+              10 WS-PT-BOUGHT     PIC 9(07)V99.
+              10 WS-PT-HIGH       PIC 9(07)V99.
+              10 WS-PT-LOW        PIC 9(07)V99.
+              10 WS-PT-CURRENT    PIC 9(07)V99.
+              10 WS-PT-GAIN       PIC S9(09)V99.
+              10 WS-PT-GAIN-PCT   PIC S9(05)V99.
+              10 WS-PT-FLAG       PIC X(08).
+              10 WS-PT-PURCHASE-DATE PIC 9(08).
+              10 WS-PT-HOLD-TERM  PIC X(05).
+              10 WS-PT-TAX        PIC S9(09)V99.
+              10 WS-PT-ALERT      PIC X(10).
+              10 WS-PT-FEE-PCT    PIC 9(03)V99.
+              10 WS-PT-NET-GAIN   PIC S9(09)V99.
+              10 WS-PT-SECTOR     PIC X(12).
+              10 WS-PT-DIVIDEND   PIC S9(09)V99.
+              10 WS-PT-TOT-RETURN PIC S9(09)V99.
+              10 WS-PT-CURRENCY   PIC X(03).
+        01 WS-PORT-COUNT         PIC 9(05) VALUE 0.
+        01 WS-PORT-FOUND         PIC X(01) VALUE "N".
+        01 WS-PORT-WRITE-FAILED  PIC X(01) VALUE "N".
+        01 WS-FOUND-PORT-IDX     PIC 9(05) VALUE 0.
+        01 WS-NEW-SHARES         PIC 9(07) VALUE 0.
+        01 WS-NEW-BOUGHT         PIC 9(07)V99 VALUE 0.
+
+        01 WS-SECTOR-AGG-TABLE.
+           05 WS-SECTOR-AGG-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WS-SECTOR-AGG-IDX.
+              10 WS-SECTOR-AGG-NAME PIC X(12).
+              10 WS-SECTOR-AGG-GAIN PIC S9(11)V99 VALUE 0.
+        01 WS-SECTOR-AGG-COUNT      PIC 9(03) VALUE 0.
+        01 WS-SECTOR-AGG-FOUND      PIC X(01) VALUE "N".
+        01 WS-FOUND-SECTOR-AGG-IDX  PIC 9(03) VALUE 0.
+
+        01 WS-TOP-USED-TABLE.
+           05 WS-TOP-USED OCCURS 2000 TIMES PIC X(01).
+        01 WS-TOP-RANK           PIC 9(05) VALUE 0.
+        01 WS-TOP-FOUND          PIC X(01) VALUE "N".
+        01 WS-TOP-FOUND-IDX      PIC 9(05) VALUE 0.
+
+        01 WS-PORT-SWAP.
+           05 WS-SWAP-STOCK       PIC X(10).
+           05 WS-SWAP-SHARES      PIC 9(07).
+           05 WS-SWAP-BOUGHT      PIC 9(07)V99.
+           05 WS-SWAP-HIGH        PIC 9(07)V99.
+           05 WS-SWAP-LOW         PIC 9(07)V99.
+           05 WS-SWAP-CURRENT     PIC 9(07)V99.
+           05 WS-SWAP-GAIN        PIC S9(09)V99.
+           05 WS-SWAP-GAIN-PCT    PIC S9(05)V99.
+           05 WS-SWAP-FLAG        PIC X(08).
+           05 WS-SWAP-PURCHASE-DATE PIC 9(08).
+           05 WS-SWAP-HOLD-TERM   PIC X(05).
+           05 WS-SWAP-TAX         PIC S9(09)V99.
+           05 WS-SWAP-ALERT       PIC X(10).
+           05 WS-SWAP-FEE-PCT     PIC 9(03)V99.
+           05 WS-SWAP-NET-GAIN    PIC S9(09)V99.
+           05 WS-SWAP-SECTOR      PIC X(12).
+           05 WS-SWAP-DIVIDEND    PIC S9(09)V99.
+           05 WS-SWAP-TOT-RETURN  PIC S9(09)V99.
+           05 WS-SWAP-CURRENCY    PIC X(03).
+
+        01 WS-OUT-DETAIL.
+           05 WS-OD-STOCK        PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-SHARES       PIC Z,ZZZ,ZZ9.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-BOUGHT       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-HIGH         PIC Z,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-LOW          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-CURRENT      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-GAIN         PIC -(9)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-GAIN-PCT     PIC -(4)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-FLAG         PIC X(08).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-TERM         PIC X(05).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-TAX          PIC -(9)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-ALERT        PIC X(10).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-FEE-PCT      PIC ZZ9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-NET-GAIN     PIC -(9)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-SECTOR       PIC X(12).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-DIVIDEND     PIC -(9)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-TOT-RETURN   PIC -(9)9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-CURRENCY     PIC X(03).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 WS-OD-CYCLE        PIC X(04).
+
+        01 WS-NH-LINE.
+           05 WS-NH-DATE         PIC X(08).
+           05 FILLER             PIC X(01) VALUE ",".
+           05 WS-NH-STOCK        PIC X(10).
+           05 FILLER             PIC X(01) VALUE ",".
+           05 WS-NH-GAIN         PIC -(9)9.99.
+           05 FILLER             PIC X(01) VALUE ",".
+           05 WS-NH-GAIN-PCT     PIC -(4)9.99.
+           05 FILLER             PIC X(01) VALUE ",".
+           05 WS-NH-CYCLE        PIC X(04).
+
+        01 WS-TRAILER-LINE1.
+           05 FILLER             PIC X(20) VALUE "TOTAL INVESTED     :".
+           05 WS-TR-L1-AMT       PIC -(10)9.99.
+        01 WS-TRAILER-LINE2.
+           05 FILLER             PIC X(20) VALUE "TOTAL CURRENT VALUE:".
+           05 WS-TR-L2-AMT       PIC -(10)9.99.
+        01 WS-TRAILER-LINE3.
+           05 FILLER             PIC X(20) VALUE "TOTAL GAIN/LOSS    :".
+           05 WS-TR-L3-AMT       PIC -(10)9.99.
+
+        01 WS-SECTOR-SUM-DETAIL.
+           05 WS-SS-NAME          PIC X(12).
+           05 FILLER              PIC X(05) VALUE SPACES.
+           05 WS-SS-GAIN          PIC -(10)9.99.
+
         01 WS-HEADER.
            05 W-H1              PIC X(05) VALUE "Stock".
-           05 FILLER            PIC X(05) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE SPACES.
            05 W-H2              PIC X(09) VALUE "NoOFShare".
            05 FILLER            PIC X(05) VALUE SPACES.
-           05 W-H3              PIC X(05) VALUE "Bought".
-           05 FILLER            PIC X(08) VALUE SPACES.
+           05 W-H3              PIC X(06) VALUE "Bought".
+           05 FILLER            PIC X(11) VALUE SPACES.
            05 W-H4              PIC X(04) VALUE "High".
-           05 FILLER            PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE SPACES.
            05 W-H5              PIC X(03) VALUE "Low".
-           05 FILLER            PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(14) VALUE SPACES.
            05 W-H6              PIC X(12) VALUE "CurrentPrice".
-           05 FILLER            PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(05) VALUE SPACES.
            05 W-H7              PIC X(04) VALUE "Gain".
+           05 FILLER            PIC X(14) VALUE SPACES.
+           05 W-H8              PIC X(05) VALUE "Gain%".
+           05 FILLER            PIC X(08) VALUE SPACES.
+           05 W-H9              PIC X(04) VALUE "Flag".
+           05 FILLER            PIC X(09) VALUE SPACES.
+           05 W-H10             PIC X(04) VALUE "Term".
            05 FILLER            PIC X(06) VALUE SPACES.
-           
+           05 W-H11             PIC X(03) VALUE "Tax".
+           05 FILLER            PIC X(15) VALUE SPACES.
+           05 W-H12             PIC X(05) VALUE "Alert".
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 W-H13             PIC X(04) VALUE "Fee%".
+           05 FILLER            PIC X(07) VALUE SPACES.
+           05 W-H14             PIC X(07) VALUE "NetGain".
+           05 FILLER            PIC X(11) VALUE SPACES.
+           05 W-H15             PIC X(06) VALUE "Sector".
+           05 FILLER            PIC X(11) VALUE SPACES.
+           05 W-H16             PIC X(08) VALUE "Dividend".
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 W-H17             PIC X(11) VALUE "TotalReturn".
+           05 FILLER            PIC X(07) VALUE SPACES.
+           05 W-H18             PIC X(03) VALUE "Ccy".
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 W-H19             PIC X(05) VALUE "Cycle".
+
         PROCEDURE DIVISION.
             DISPLAY "THIS IS THE NINJA PROGRAM".
+            ACCEPT WS-START-TIME FROM TIME.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            PERFORM LOAD-RUN-CONTROL-PARA.
+            PERFORM LOAD-LIMITS-PARA.
+            PERFORM LOAD-STOCKMST-PARA.
+            PERFORM LOAD-FX-PARA.
             OPEN INPUT NINJAI-FILE.
             IF FILE-STATUS = "00"
                DISPLAY " SUCCESSFUL OPEN OF INPUT FILE"
                OPEN OUTPUT NINJAO-FILE
                IF FILE-STATUS = "00"
                   DISPLAY "OPEN OUTPUT SUCCESSFUL"
+                  OPEN OUTPUT NINJAREJ-FILE
+                  OPEN OUTPUT NINJATOP-FILE
                   WRITE NINJAO-REC FROM WS-HEADER
                   MOVE "N"       TO EOF
-                  PERFORM FILE-WRITE-PARA UNTIL EOF = "Y"
+                  PERFORM LOAD-PORTFOLIO-PARA UNTIL EOF = "Y"
+                  PERFORM SORT-PORTFOLIO-PARA
+                  PERFORM WRITE-PORTFOLIO-PARA
+                  PERFORM WRITE-TRAILER-PARA
+                  PERFORM WRITE-TOP-PARA
+                  PERFORM APPEND-HISTORY-PARA
+                  PERFORM APPEND-OPSLOG-PARA
+                  PERFORM DISPLAY-CONTROL-COUNTS-PARA
+                  CLOSE NINJAREJ-FILE
+                  CLOSE NINJATOP-FILE
                ELSE
-                  DISPLAY "OPEN OUTPUT FILE FAILED WITH FILE STATUS =" FILE-STATUS
+                  EVALUATE FILE-STATUS
+                     WHEN "35"
+                        DISPLAY "OPEN OUTPUT FAILED - DATASET NOT "
+                                "AVAILABLE, STATUS=" FILE-STATUS
+                     WHEN "37"
+                        DISPLAY "OPEN OUTPUT FAILED - ORGANIZATION "
+                                "MISMATCH, STATUS=" FILE-STATUS
+                     WHEN OTHER
+                        DISPLAY "OPEN OUTPUT FILE FAILED WITH FILE "
+                                "STATUS =" FILE-STATUS
+                  END-EVALUATE
+                  MOVE 20 TO RETURN-CODE
+                  PERFORM APPEND-OPSLOG-PARA
                END-IF
             ELSE
-               DISPLAY "OPEN INPUT FILE FAILED WITH FILE STATUS =" FILE-STATUS
+               EVALUATE FILE-STATUS
+                  WHEN "35"
+                     DISPLAY "OPEN INPUT FAILED - FILE NOT FOUND, "
+                             "STATUS=" FILE-STATUS
+                  WHEN "37"
+                     DISPLAY "OPEN INPUT FAILED - ORGANIZATION "
+                             "MISMATCH, STATUS=" FILE-STATUS
+                  WHEN OTHER
+                     DISPLAY "OPEN INPUT FILE FAILED WITH FILE STATUS ="
+                             FILE-STATUS
+               END-EVALUATE
+               MOVE 12 TO RETURN-CODE
+               PERFORM APPEND-OPSLOG-PARA
             END-IF.
+
+            STOP RUN.
             
-            STOP RUN. 
-            
-        FILE-WRITE-PARA.
+        LOAD-PORTFOLIO-PARA.
             READ NINJAI-FILE AT END
                  MOVE "Y" TO EOF
             END-READ.
             IF EOF NOT= "Y"
-               WRITE NINJAO-REC FROM NINJAI-REC
-               IF FILE-STATUS NOT= "00"
-                  DISPLAY "WRITE FAIL IN WRITE-PARA"
-                  MOVE "Y" TO EOF
+             IF NINJAI-REC(1:5) = "Stock"
+               CONTINUE
+             ELSE
+               PERFORM CHECK-NINJA-COLUMN-COUNT-PARA
+               IF WS-COLUMNS-VALID NOT = "Y"
+                  ADD 1 TO WS-CTL-IN-COUNT
+                  MOVE SPACES TO WS-STOCK
+                  MOVE "INVALID COLUMN COUNT" TO WS-REJ-REASON
+                  PERFORM WRITE-NINJA-REJECT-PARA
+               ELSE
+                  ADD 1 TO WS-CTL-IN-COUNT
+                  PERFORM PARSE-NINJA-PARA
+                  PERFORM VALIDATE-NINJA-PARA
+                  IF WS-ROW-VALID = "Y"
+                     PERFORM COMPUTE-GAIN-PARA
+                     PERFORM ADD-TO-PORTFOLIO-PARA
+                  ELSE
+                     PERFORM WRITE-NINJA-REJECT-PARA
+                  END-IF
                END-IF
+             END-IF
              END-IF.
              EXIT.
+
+        CHECK-NINJA-COLUMN-COUNT-PARA.
+            MOVE 0   TO WS-COMMA-COUNT
+            MOVE "Y" TO WS-COLUMNS-VALID
+            INSPECT NINJAI-REC TALLYING WS-COMMA-COUNT FOR ALL ","
+            IF WS-COMMA-COUNT < WS-MIN-COLUMNS
+               MOVE "N" TO WS-COLUMNS-VALID
+            END-IF.
+
+        PARSE-NINJA-PARA.
+            UNSTRING NINJAI-REC DELIMITED BY ","
+            INTO     WS-STOCK
+                     WS-SHARES-IN
+                     WS-BOUGHT-IN
+                     WS-HIGH-IN
+                     WS-LOW-IN
+                     WS-CURRENT-IN
+                     WS-PURCHASE-DATE-IN
+                     WS-FEE-PCT-IN
+                     WS-DIVIDEND-IN
+                     WS-CURRENCY-IN
+            END-UNSTRING.
+
+        VALIDATE-NINJA-PARA.
+            MOVE "Y"    TO WS-ROW-VALID
+            MOVE SPACES TO WS-REJ-REASON
+            IF FUNCTION TEST-NUMVAL(WS-SHARES-IN) NOT = 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "NON-NUMERIC NUMBER OF SHARES" TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION NUMVAL(WS-SHARES-IN) <= 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "SHARES MUST BE POSITIVE"
+                                                  TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION TEST-NUMVAL(WS-BOUGHT-IN)  NOT = 0 OR
+               FUNCTION TEST-NUMVAL(WS-HIGH-IN)    NOT = 0 OR
+               FUNCTION TEST-NUMVAL(WS-LOW-IN)     NOT = 0 OR
+               FUNCTION TEST-NUMVAL(WS-CURRENT-IN) NOT = 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "NON-NUMERIC PRICE FIELD" TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION NUMVAL(WS-BOUGHT-IN)  < 0 OR
+               FUNCTION NUMVAL(WS-HIGH-IN)    < 0 OR
+               FUNCTION NUMVAL(WS-LOW-IN)     < 0 OR
+               FUNCTION NUMVAL(WS-CURRENT-IN) < 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "NEGATIVE PRICE FIELD" TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION TEST-NUMVAL(WS-PURCHASE-DATE-IN) NOT = 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "NON-NUMERIC PURCHASE DATE" TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION TEST-NUMVAL(WS-FEE-PCT-IN) NOT = 0 OR
+               FUNCTION NUMVAL(WS-FEE-PCT-IN) < 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "INVALID BROKERAGE FEE PERCENT" TO WS-REJ-REASON
+            ELSE
+            IF FUNCTION TEST-NUMVAL(WS-DIVIDEND-IN) NOT = 0 OR
+               FUNCTION NUMVAL(WS-DIVIDEND-IN) < 0
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "INVALID DIVIDEND AMOUNT" TO WS-REJ-REASON
+            ELSE
+            IF WS-CURRENCY-IN = SPACES
+               MOVE "N" TO WS-ROW-VALID
+               MOVE "MISSING CURRENCY CODE" TO WS-REJ-REASON
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF
+            END-IF.
+
+        WRITE-NINJA-REJECT-PARA.
+            ADD 1 TO WS-CTL-REJECT-COUNT
+            MOVE WS-STOCK      TO REJ-STOCK
+            MOVE WS-REJ-REASON TO REJ-REASON
+            MOVE WS-CYCLE-ID   TO REJ-CYCLE
+            WRITE NINJAREJ-REC.
+
+        COMPUTE-GAIN-PARA.
+            MOVE FUNCTION NUMVAL(WS-SHARES-IN)  TO WS-SHARES
+            MOVE FUNCTION NUMVAL(WS-BOUGHT-IN)  TO WS-BOUGHT
+            MOVE FUNCTION NUMVAL(WS-HIGH-IN)    TO WS-HIGH
+            MOVE FUNCTION NUMVAL(WS-LOW-IN)     TO WS-LOW
+            MOVE FUNCTION NUMVAL(WS-CURRENT-IN) TO WS-CURRENT
+            PERFORM CHECK-FX-PARA
+            COMPUTE WS-BOUGHT  ROUNDED = WS-BOUGHT  * WS-FX-RATE
+            COMPUTE WS-HIGH    ROUNDED = WS-HIGH    * WS-FX-RATE
+            COMPUTE WS-LOW     ROUNDED = WS-LOW     * WS-FX-RATE
+            COMPUTE WS-CURRENT ROUNDED = WS-CURRENT * WS-FX-RATE
+            COMPUTE WS-GAIN = (WS-CURRENT - WS-BOUGHT) * WS-SHARES
+            IF WS-BOUGHT * WS-SHARES = 0
+               MOVE 0 TO WS-GAIN-PCT
+            ELSE
+               COMPUTE WS-GAIN-PCT =
+                       (WS-GAIN / (WS-BOUGHT * WS-SHARES)) * 100
+            END-IF
+            PERFORM CHECK-HIGH-LOW-PARA
+            PERFORM COMPUTE-TAX-PARA
+            PERFORM CHECK-LIMITS-PARA
+            PERFORM COMPUTE-FEE-PARA
+            PERFORM CHECK-SECTOR-PARA
+            PERFORM COMPUTE-RETURN-PARA.
+
+        COMPUTE-RETURN-PARA.
+            MOVE FUNCTION NUMVAL(WS-DIVIDEND-IN) TO WS-DIVIDEND
+            COMPUTE WS-DIVIDEND ROUNDED = WS-DIVIDEND * WS-FX-RATE
+            COMPUTE WS-TOTAL-RETURN = WS-GAIN + WS-DIVIDEND.
+
+        COMPUTE-FEE-PARA.
+            MOVE FUNCTION NUMVAL(WS-FEE-PCT-IN) TO WS-FEE-PCT
+            COMPUTE WS-FEE-AMT =
+                    ((WS-BOUGHT + WS-CURRENT) * WS-SHARES) *
+                    (WS-FEE-PCT / 100)
+            COMPUTE WS-NET-GAIN = WS-GAIN - WS-FEE-AMT.
+
+        LOAD-RUN-CONTROL-PARA.
+            OPEN INPUT RUNCTL-FILE
+            IF RUNCTL-FILE-STATUS = "00"
+               READ RUNCTL-FILE
+                 NOT AT END
+                   UNSTRING RUNCTL-REC DELIMITED BY ","
+                   INTO     WS-RC-DATE-IN
+                            WS-RC-CYCLE-IN
+                   END-UNSTRING
+                   MOVE WS-RC-DATE-IN  TO WS-RUN-DATE
+                   MOVE WS-RC-CYCLE-IN TO WS-CYCLE-ID
+               END-READ
+               CLOSE RUNCTL-FILE
+            ELSE
+               DISPLAY "RUN CONTROL FILE NOT FOUND, USING SYSTEM "
+                       "DATE AND DEFAULT CYCLE ID"
+            END-IF.
+
+        LOAD-LIMITS-PARA.
+            MOVE 0 TO WS-LIMITS-COUNT
+            OPEN INPUT LIMITS-FILE
+            IF LIMITS-FILE-STATUS = "00"
+               PERFORM UNTIL LIMITS-FILE-STATUS NOT = "00"
+                  READ LIMITS-FILE
+                    AT END
+                      MOVE "10" TO LIMITS-FILE-STATUS
+                    NOT AT END
+                      ADD 1 TO WS-LIMITS-COUNT
+                      SET WS-LIM-IDX TO WS-LIMITS-COUNT
+                      UNSTRING LIMITS-REC DELIMITED BY ","
+                      INTO     WS-LIM-STOCK-IN
+                               WS-LIM-STOPLOSS-IN
+                               WS-LIM-TARGET-IN
+                      END-UNSTRING
+                      MOVE WS-LIM-STOCK-IN TO WS-LIM-STOCK (WS-LIM-IDX)
+                      MOVE FUNCTION NUMVAL(WS-LIM-STOPLOSS-IN)
+                                     TO WS-LIM-STOPLOSS (WS-LIM-IDX)
+                      MOVE FUNCTION NUMVAL(WS-LIM-TARGET-IN)
+                                     TO WS-LIM-TARGET (WS-LIM-IDX)
+                  END-READ
+               END-PERFORM
+               CLOSE LIMITS-FILE
+            ELSE
+               DISPLAY "LIMITS FILE NOT FOUND, SKIPPING ALERTS"
+            END-IF.
+
+        CHECK-LIMITS-PARA.
+            MOVE SPACES TO WS-ALERT
+            MOVE "N"    TO WS-LIM-FOUND
+            SET WS-LIM-IDX TO 1
+            PERFORM UNTIL WS-LIM-IDX > WS-LIMITS-COUNT
+                       OR WS-LIM-FOUND = "Y"
+               IF WS-LIM-STOCK (WS-LIM-IDX) = WS-STOCK
+                  MOVE "Y" TO WS-LIM-FOUND
+               ELSE
+                  SET WS-LIM-IDX UP BY 1
+               END-IF
+            END-PERFORM
+            IF WS-LIM-FOUND = "Y"
+               IF WS-CURRENT <= WS-LIM-STOPLOSS (WS-LIM-IDX)
+                  MOVE "STOP LOSS" TO WS-ALERT
+               ELSE
+               IF WS-CURRENT >= WS-LIM-TARGET (WS-LIM-IDX)
+                  MOVE "TARGET HIT" TO WS-ALERT
+               END-IF
+               END-IF
+            END-IF.
+
+        LOAD-STOCKMST-PARA.
+            MOVE 0 TO WS-STOCKMST-COUNT
+            OPEN INPUT STOCKMST-FILE
+            IF STOCKMST-FILE-STATUS = "00"
+               PERFORM UNTIL STOCKMST-FILE-STATUS NOT = "00"
+                  READ STOCKMST-FILE
+                    AT END
+                      MOVE "10" TO STOCKMST-FILE-STATUS
+                    NOT AT END
+                      ADD 1 TO WS-STOCKMST-COUNT
+                      SET WS-SM-IDX TO WS-STOCKMST-COUNT
+                      UNSTRING STOCKMST-REC DELIMITED BY ","
+                      INTO     WS-SM-STOCK-IN
+                               WS-SM-SECTOR-IN
+                      END-UNSTRING
+                      MOVE WS-SM-STOCK-IN  TO WS-SM-STOCK (WS-SM-IDX)
+                      MOVE WS-SM-SECTOR-IN TO WS-SM-SECTOR (WS-SM-IDX)
+                  END-READ
+               END-PERFORM
+               CLOSE STOCKMST-FILE
+            ELSE
+               DISPLAY "STOCK MASTER FILE NOT FOUND, SECTOR SET TO "
+                       "UNKNOWN"
+            END-IF.
+
+        CHECK-SECTOR-PARA.
+            MOVE "N"       TO WS-SM-FOUND
+            MOVE "UNKNOWN" TO WS-SECTOR
+            SET WS-SM-IDX TO 1
+            PERFORM UNTIL WS-SM-IDX > WS-STOCKMST-COUNT
+                       OR WS-SM-FOUND = "Y"
+               IF WS-SM-STOCK (WS-SM-IDX) = WS-STOCK
+                  MOVE "Y" TO WS-SM-FOUND
+                  MOVE WS-SM-SECTOR (WS-SM-IDX) TO WS-SECTOR
+               END-IF
+               SET WS-SM-IDX UP BY 1
+            END-PERFORM.
+
+        LOAD-FX-PARA.
+            MOVE 0 TO WS-FX-COUNT
+            OPEN INPUT FX-FILE
+            IF FX-FILE-STATUS = "00"
+               PERFORM UNTIL FX-FILE-STATUS NOT = "00"
+                  READ FX-FILE
+                    AT END
+                      MOVE "10" TO FX-FILE-STATUS
+                    NOT AT END
+                      ADD 1 TO WS-FX-COUNT
+                      SET WS-FX-IDX TO WS-FX-COUNT
+                      UNSTRING FX-REC DELIMITED BY ","
+                      INTO     WS-FX-CODE-IN
+                               WS-FX-RATE-IN
+                      END-UNSTRING
+                      MOVE WS-FX-CODE-IN TO WS-FX-CODE (WS-FX-IDX)
+                      MOVE FUNCTION NUMVAL(WS-FX-RATE-IN)
+                                    TO WS-FX-RATE-TAB (WS-FX-IDX)
+                  END-READ
+               END-PERFORM
+               CLOSE FX-FILE
+            ELSE
+               DISPLAY "FX RATES FILE NOT FOUND, USING RATE 1.0"
+            END-IF.
+
+        CHECK-FX-PARA.
+            MOVE "N"     TO WS-FX-FOUND
+            MOVE 1.0000  TO WS-FX-RATE
+            SET WS-FX-IDX TO 1
+            PERFORM UNTIL WS-FX-IDX > WS-FX-COUNT
+                       OR WS-FX-FOUND = "Y"
+               IF WS-FX-CODE (WS-FX-IDX) = WS-CURRENCY-IN
+                  MOVE "Y" TO WS-FX-FOUND
+                  MOVE WS-FX-RATE-TAB (WS-FX-IDX) TO WS-FX-RATE
+               END-IF
+               SET WS-FX-IDX UP BY 1
+            END-PERFORM.
+
+        COMPUTE-TAX-PARA.
+            MOVE FUNCTION NUMVAL(WS-PURCHASE-DATE-IN)
+                                           TO WS-PURCHASE-DATE
+            MOVE WS-RUN-DATE TO WS-RUN-DATE-NUM
+            COMPUTE WS-HOLD-DAYS =
+                    FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM) -
+                    FUNCTION INTEGER-OF-DATE(WS-PURCHASE-DATE)
+            IF WS-HOLD-DAYS > 365
+               MOVE "LONG"  TO WS-HOLD-TERM
+            ELSE
+               MOVE "SHORT" TO WS-HOLD-TERM
+            END-IF
+            IF WS-GAIN > 0
+               IF WS-HOLD-TERM = "LONG"
+                  COMPUTE WS-TAX-ESTIMATE = WS-GAIN * WS-TAX-RATE-LONG
+               ELSE
+                  COMPUTE WS-TAX-ESTIMATE = WS-GAIN * WS-TAX-RATE-SHORT
+               END-IF
+            ELSE
+               MOVE 0 TO WS-TAX-ESTIMATE
+            END-IF.
+
+        CHECK-HIGH-LOW-PARA.
+            MOVE SPACES TO WS-FLAG
+            IF WS-CURRENT > WS-HIGH
+               MOVE "NEW HIGH" TO WS-FLAG
+            ELSE
+            IF WS-CURRENT < WS-LOW
+               MOVE "NEW LOW" TO WS-FLAG
+            END-IF
+            END-IF.
+
+        ADD-TO-PORTFOLIO-PARA.
+            PERFORM FIND-STOCK-PARA
+            IF WS-PORT-FOUND = "Y"
+               PERFORM CONSOLIDATE-STOCK-PARA
+            ELSE
+               IF WS-PORT-COUNT < 2000
+                  ADD 1 TO WS-PORT-COUNT
+                  SET WS-PORT-IDX TO WS-PORT-COUNT
+                  MOVE WS-STOCK   TO WS-PT-STOCK (WS-PORT-IDX)
+                  MOVE WS-SHARES  TO WS-PT-SHARES (WS-PORT-IDX)
+                  MOVE WS-BOUGHT  TO WS-PT-BOUGHT (WS-PORT-IDX)
+                  MOVE WS-HIGH    TO WS-PT-HIGH (WS-PORT-IDX)
+                  MOVE WS-LOW     TO WS-PT-LOW (WS-PORT-IDX)
+                  MOVE WS-CURRENT TO WS-PT-CURRENT (WS-PORT-IDX)
+                  MOVE WS-GAIN     TO WS-PT-GAIN (WS-PORT-IDX)
+                  MOVE WS-GAIN-PCT TO WS-PT-GAIN-PCT (WS-PORT-IDX)
+                  MOVE WS-FLAG     TO WS-PT-FLAG (WS-PORT-IDX)
+                  MOVE WS-PURCHASE-DATE
+                                   TO WS-PT-PURCHASE-DATE (WS-PORT-IDX)
+                  MOVE WS-HOLD-TERM TO WS-PT-HOLD-TERM (WS-PORT-IDX)
+                  MOVE WS-TAX-ESTIMATE TO WS-PT-TAX (WS-PORT-IDX)
+                  MOVE WS-ALERT     TO WS-PT-ALERT (WS-PORT-IDX)
+                  MOVE WS-FEE-PCT   TO WS-PT-FEE-PCT (WS-PORT-IDX)
+                  MOVE WS-NET-GAIN  TO WS-PT-NET-GAIN (WS-PORT-IDX)
+                  MOVE WS-SECTOR    TO WS-PT-SECTOR (WS-PORT-IDX)
+                  MOVE WS-DIVIDEND  TO WS-PT-DIVIDEND (WS-PORT-IDX)
+                  MOVE WS-TOTAL-RETURN
+                                    TO WS-PT-TOT-RETURN (WS-PORT-IDX)
+                  MOVE WS-CURRENCY-IN
+                                    TO WS-PT-CURRENCY (WS-PORT-IDX)
+               END-IF
+            END-IF.
+
+        FIND-STOCK-PARA.
+            MOVE "N" TO WS-PORT-FOUND
+            SET WS-PORT-IDX TO 1
+            PERFORM UNTIL WS-PORT-IDX > WS-PORT-COUNT
+                       OR WS-PORT-FOUND = "Y"
+               IF WS-PT-STOCK (WS-PORT-IDX) = WS-STOCK
+                  MOVE "Y" TO WS-PORT-FOUND
+                  MOVE WS-PORT-IDX TO WS-FOUND-PORT-IDX
+               END-IF
+               SET WS-PORT-IDX UP BY 1
+            END-PERFORM.
+
+        CONSOLIDATE-STOCK-PARA.
+            COMPUTE WS-NEW-SHARES =
+                    WS-PT-SHARES (WS-FOUND-PORT-IDX) + WS-SHARES
+            COMPUTE WS-NEW-BOUGHT ROUNDED =
+                    ((WS-PT-BOUGHT (WS-FOUND-PORT-IDX) *
+                      WS-PT-SHARES (WS-FOUND-PORT-IDX)) +
+                     (WS-BOUGHT * WS-SHARES)) / WS-NEW-SHARES
+            COMPUTE WS-NEW-FEE-PCT ROUNDED =
+                    ((WS-PT-FEE-PCT (WS-FOUND-PORT-IDX) *
+                      WS-PT-SHARES (WS-FOUND-PORT-IDX)) +
+                     (WS-FEE-PCT * WS-SHARES)) / WS-NEW-SHARES
+            MOVE WS-NEW-SHARES TO WS-PT-SHARES (WS-FOUND-PORT-IDX)
+            MOVE WS-NEW-BOUGHT TO WS-PT-BOUGHT (WS-FOUND-PORT-IDX)
+            IF WS-HIGH > WS-PT-HIGH (WS-FOUND-PORT-IDX)
+               MOVE WS-HIGH TO WS-PT-HIGH (WS-FOUND-PORT-IDX)
+            END-IF
+            IF WS-LOW < WS-PT-LOW (WS-FOUND-PORT-IDX)
+               MOVE WS-LOW TO WS-PT-LOW (WS-FOUND-PORT-IDX)
+            END-IF
+            MOVE WS-CURRENT TO WS-PT-CURRENT (WS-FOUND-PORT-IDX)
+            COMPUTE WS-PT-GAIN (WS-FOUND-PORT-IDX) =
+                    (WS-PT-CURRENT (WS-FOUND-PORT-IDX) -
+                     WS-PT-BOUGHT (WS-FOUND-PORT-IDX)) *
+                     WS-PT-SHARES (WS-FOUND-PORT-IDX)
+            IF WS-PT-BOUGHT (WS-FOUND-PORT-IDX) *
+               WS-PT-SHARES (WS-FOUND-PORT-IDX) = 0
+               MOVE 0 TO WS-PT-GAIN-PCT (WS-FOUND-PORT-IDX)
+            ELSE
+               COMPUTE WS-PT-GAIN-PCT (WS-FOUND-PORT-IDX) =
+                  (WS-PT-GAIN (WS-FOUND-PORT-IDX) /
+                   (WS-PT-BOUGHT (WS-FOUND-PORT-IDX) *
+                    WS-PT-SHARES (WS-FOUND-PORT-IDX))) * 100
+            END-IF
+            MOVE SPACES TO WS-PT-FLAG (WS-FOUND-PORT-IDX)
+            IF WS-PT-CURRENT (WS-FOUND-PORT-IDX) >
+               WS-PT-HIGH (WS-FOUND-PORT-IDX)
+               MOVE "NEW HIGH" TO WS-PT-FLAG (WS-FOUND-PORT-IDX)
+            ELSE
+            IF WS-PT-CURRENT (WS-FOUND-PORT-IDX) <
+               WS-PT-LOW (WS-FOUND-PORT-IDX)
+               MOVE "NEW LOW" TO WS-PT-FLAG (WS-FOUND-PORT-IDX)
+            END-IF
+            END-IF
+            IF WS-PURCHASE-DATE <
+               WS-PT-PURCHASE-DATE (WS-FOUND-PORT-IDX)
+               MOVE WS-PURCHASE-DATE
+                         TO WS-PT-PURCHASE-DATE (WS-FOUND-PORT-IDX)
+            END-IF
+            MOVE WS-RUN-DATE TO WS-RUN-DATE-NUM
+            COMPUTE WS-HOLD-DAYS =
+                    FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM) -
+                    FUNCTION INTEGER-OF-DATE
+                       (WS-PT-PURCHASE-DATE (WS-FOUND-PORT-IDX))
+            IF WS-HOLD-DAYS > 365
+               MOVE "LONG"  TO WS-PT-HOLD-TERM (WS-FOUND-PORT-IDX)
+            ELSE
+               MOVE "SHORT" TO WS-PT-HOLD-TERM (WS-FOUND-PORT-IDX)
+            END-IF
+            IF WS-PT-GAIN (WS-FOUND-PORT-IDX) > 0
+               IF WS-PT-HOLD-TERM (WS-FOUND-PORT-IDX) = "LONG"
+                  COMPUTE WS-PT-TAX (WS-FOUND-PORT-IDX) =
+                     WS-PT-GAIN (WS-FOUND-PORT-IDX) * WS-TAX-RATE-LONG
+               ELSE
+                  COMPUTE WS-PT-TAX (WS-FOUND-PORT-IDX) =
+                     WS-PT-GAIN (WS-FOUND-PORT-IDX) * WS-TAX-RATE-SHORT
+               END-IF
+            ELSE
+               MOVE 0 TO WS-PT-TAX (WS-FOUND-PORT-IDX)
+            END-IF
+            MOVE WS-ALERT TO WS-PT-ALERT (WS-FOUND-PORT-IDX)
+            MOVE WS-NEW-FEE-PCT TO WS-PT-FEE-PCT (WS-FOUND-PORT-IDX)
+            COMPUTE WS-FEE-AMT =
+                    ((WS-PT-BOUGHT (WS-FOUND-PORT-IDX) +
+                      WS-PT-CURRENT (WS-FOUND-PORT-IDX)) *
+                     WS-PT-SHARES (WS-FOUND-PORT-IDX)) *
+                    (WS-PT-FEE-PCT (WS-FOUND-PORT-IDX) / 100)
+            COMPUTE WS-PT-NET-GAIN (WS-FOUND-PORT-IDX) =
+                    WS-PT-GAIN (WS-FOUND-PORT-IDX) - WS-FEE-AMT
+            ADD WS-DIVIDEND TO WS-PT-DIVIDEND (WS-FOUND-PORT-IDX)
+            COMPUTE WS-PT-TOT-RETURN (WS-FOUND-PORT-IDX) =
+                    WS-PT-GAIN (WS-FOUND-PORT-IDX) +
+                    WS-PT-DIVIDEND (WS-FOUND-PORT-IDX)
+            MOVE WS-CURRENCY-IN TO WS-PT-CURRENCY (WS-FOUND-PORT-IDX).
+
+        SORT-PORTFOLIO-PARA.
+            PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                       UNTIL WS-PORT-IDX >= WS-PORT-COUNT
+               PERFORM VARYING WS-PORT-IDX2 FROM 1 BY 1
+                          UNTIL WS-PORT-IDX2 >
+                                WS-PORT-COUNT - WS-PORT-IDX
+                  IF WS-PT-GAIN (WS-PORT-IDX2) <
+                     WS-PT-GAIN (WS-PORT-IDX2 + 1)
+                     MOVE WS-PORT-ENTRY (WS-PORT-IDX2)
+                                       TO WS-PORT-SWAP
+                     MOVE WS-PORT-ENTRY (WS-PORT-IDX2 + 1)
+                                       TO WS-PORT-ENTRY (WS-PORT-IDX2)
+                     MOVE WS-PORT-SWAP
+                                TO WS-PORT-ENTRY (WS-PORT-IDX2 + 1)
+                  END-IF
+               END-PERFORM
+            END-PERFORM.
+
+        WRITE-PORTFOLIO-PARA.
+            MOVE "N" TO WS-PORT-WRITE-FAILED
+            PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                       UNTIL WS-PORT-IDX > WS-PORT-COUNT
+                          OR WS-PORT-WRITE-FAILED = "Y"
+               MOVE WS-PT-STOCK (WS-PORT-IDX)   TO WS-OD-STOCK
+               MOVE WS-PT-SHARES (WS-PORT-IDX)  TO WS-OD-SHARES
+               MOVE WS-PT-BOUGHT (WS-PORT-IDX)  TO WS-OD-BOUGHT
+               MOVE WS-PT-HIGH (WS-PORT-IDX)    TO WS-OD-HIGH
+               MOVE WS-PT-LOW (WS-PORT-IDX)     TO WS-OD-LOW
+               MOVE WS-PT-CURRENT (WS-PORT-IDX) TO WS-OD-CURRENT
+               MOVE WS-PT-GAIN (WS-PORT-IDX)    TO WS-OD-GAIN
+               MOVE WS-PT-GAIN-PCT (WS-PORT-IDX) TO WS-OD-GAIN-PCT
+               MOVE WS-PT-FLAG (WS-PORT-IDX)    TO WS-OD-FLAG
+               MOVE WS-PT-HOLD-TERM (WS-PORT-IDX) TO WS-OD-TERM
+               MOVE WS-PT-TAX (WS-PORT-IDX)      TO WS-OD-TAX
+               MOVE WS-PT-ALERT (WS-PORT-IDX)    TO WS-OD-ALERT
+               MOVE WS-PT-FEE-PCT (WS-PORT-IDX)  TO WS-OD-FEE-PCT
+               MOVE WS-PT-NET-GAIN (WS-PORT-IDX) TO WS-OD-NET-GAIN
+               MOVE WS-PT-SECTOR (WS-PORT-IDX)   TO WS-OD-SECTOR
+               MOVE WS-PT-DIVIDEND (WS-PORT-IDX) TO WS-OD-DIVIDEND
+               MOVE WS-PT-TOT-RETURN (WS-PORT-IDX)
+                                                  TO WS-OD-TOT-RETURN
+               MOVE WS-PT-CURRENCY (WS-PORT-IDX)  TO WS-OD-CURRENCY
+               MOVE WS-CYCLE-ID                   TO WS-OD-CYCLE
+               WRITE NINJAO-REC FROM WS-OUT-DETAIL
+               IF FILE-STATUS NOT = "00"
+                  DISPLAY "WRITE FAIL IN WRITE-PORTFOLIO-PARA, STATUS="
+                          FILE-STATUS
+                  MOVE 24 TO RETURN-CODE
+                  MOVE "Y" TO WS-PORT-WRITE-FAILED
+               ELSE
+                  ADD 1 TO WS-CTL-OUT-COUNT
+                  COMPUTE WS-TOT-INVESTED = WS-TOT-INVESTED +
+                          (WS-PT-BOUGHT (WS-PORT-IDX) *
+                           WS-PT-SHARES (WS-PORT-IDX))
+                  COMPUTE WS-TOT-CURRENT = WS-TOT-CURRENT +
+                          (WS-PT-CURRENT (WS-PORT-IDX) *
+                           WS-PT-SHARES (WS-PORT-IDX))
+                  ADD WS-PT-GAIN (WS-PORT-IDX) TO WS-TOT-GAIN
+                  PERFORM ACCUMULATE-SECTOR-PARA
+               END-IF
+            END-PERFORM.
+
+        ACCUMULATE-SECTOR-PARA.
+            PERFORM FIND-SECTOR-AGG-PARA
+            IF WS-SECTOR-AGG-FOUND NOT = "Y"
+               IF WS-SECTOR-AGG-COUNT < 50
+                  ADD 1 TO WS-SECTOR-AGG-COUNT
+                  SET WS-SECTOR-AGG-IDX TO WS-SECTOR-AGG-COUNT
+                  MOVE WS-SECTOR-AGG-COUNT TO WS-FOUND-SECTOR-AGG-IDX
+                  MOVE WS-PT-SECTOR (WS-PORT-IDX)
+                       TO WS-SECTOR-AGG-NAME
+                          (WS-FOUND-SECTOR-AGG-IDX)
+                  MOVE "Y" TO WS-SECTOR-AGG-FOUND
+               END-IF
+            END-IF
+            IF WS-SECTOR-AGG-FOUND = "Y"
+               ADD WS-PT-GAIN (WS-PORT-IDX)
+                      TO WS-SECTOR-AGG-GAIN (WS-FOUND-SECTOR-AGG-IDX)
+            END-IF.
+
+        FIND-SECTOR-AGG-PARA.
+            MOVE "N" TO WS-SECTOR-AGG-FOUND
+            SET WS-SECTOR-AGG-IDX TO 1
+            PERFORM UNTIL WS-SECTOR-AGG-IDX > WS-SECTOR-AGG-COUNT
+                       OR WS-SECTOR-AGG-FOUND = "Y"
+               IF WS-SECTOR-AGG-NAME (WS-SECTOR-AGG-IDX) =
+                  WS-PT-SECTOR (WS-PORT-IDX)
+                  MOVE "Y" TO WS-SECTOR-AGG-FOUND
+                  MOVE WS-SECTOR-AGG-IDX TO WS-FOUND-SECTOR-AGG-IDX
+               END-IF
+               SET WS-SECTOR-AGG-IDX UP BY 1
+            END-PERFORM.
+
+        WRITE-TRAILER-PARA.
+            MOVE WS-TOT-INVESTED TO WS-TR-L1-AMT
+            WRITE NINJAO-REC FROM WS-TRAILER-LINE1
+            MOVE WS-TOT-CURRENT  TO WS-TR-L2-AMT
+            WRITE NINJAO-REC FROM WS-TRAILER-LINE2
+            MOVE WS-TOT-GAIN     TO WS-TR-L3-AMT
+            WRITE NINJAO-REC FROM WS-TRAILER-LINE3
+            PERFORM WRITE-SECTOR-SUMMARY-PARA.
+
+        WRITE-SECTOR-SUMMARY-PARA.
+            MOVE SPACES TO NINJAO-REC
+            WRITE NINJAO-REC
+            MOVE "SECTOR SUMMARY (GAIN BY SECTOR):" TO NINJAO-REC
+            WRITE NINJAO-REC
+            PERFORM VARYING WS-SECTOR-AGG-IDX FROM 1 BY 1
+                       UNTIL WS-SECTOR-AGG-IDX > WS-SECTOR-AGG-COUNT
+               MOVE WS-SECTOR-AGG-NAME (WS-SECTOR-AGG-IDX) TO WS-SS-NAME
+               MOVE WS-SECTOR-AGG-GAIN (WS-SECTOR-AGG-IDX) TO WS-SS-GAIN
+               WRITE NINJAO-REC FROM WS-SECTOR-SUM-DETAIL
+            END-PERFORM.
+
+        WRITE-TOP-PARA.
+            PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                       UNTIL WS-PORT-IDX > WS-PORT-COUNT
+               MOVE "N" TO WS-TOP-USED (WS-PORT-IDX)
+            END-PERFORM
+            MOVE "TOP 5 GAINERS (BY GAIN%)" TO NINJATOP-REC
+            WRITE NINJATOP-REC
+            WRITE NINJATOP-REC FROM WS-HEADER
+            PERFORM VARYING WS-TOP-RANK FROM 1 BY 1
+                       UNTIL WS-TOP-RANK > 5
+                          OR WS-TOP-RANK > WS-PORT-COUNT
+               PERFORM FIND-TOP-GAINER-PARA
+               IF WS-TOP-FOUND = "Y"
+                  MOVE "Y" TO WS-TOP-USED (WS-TOP-FOUND-IDX)
+                  PERFORM MOVE-TOP-DETAIL-PARA
+                  WRITE NINJATOP-REC FROM WS-OUT-DETAIL
+               END-IF
+            END-PERFORM
+            MOVE SPACES TO NINJATOP-REC
+            WRITE NINJATOP-REC
+            MOVE "TOP 5 LOSERS (BY GAIN%)" TO NINJATOP-REC
+            WRITE NINJATOP-REC
+            WRITE NINJATOP-REC FROM WS-HEADER
+            PERFORM VARYING WS-TOP-RANK FROM 1 BY 1
+                       UNTIL WS-TOP-RANK > 5
+                          OR WS-TOP-RANK > WS-PORT-COUNT
+               PERFORM FIND-TOP-LOSER-PARA
+               IF WS-TOP-FOUND = "Y"
+                  MOVE "Y" TO WS-TOP-USED (WS-TOP-FOUND-IDX)
+                  PERFORM MOVE-TOP-DETAIL-PARA
+                  WRITE NINJATOP-REC FROM WS-OUT-DETAIL
+               END-IF
+            END-PERFORM.
+
+        FIND-TOP-GAINER-PARA.
+            MOVE "N" TO WS-TOP-FOUND
+            MOVE 0   TO WS-TOP-FOUND-IDX
+            PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                       UNTIL WS-PORT-IDX > WS-PORT-COUNT
+               IF WS-TOP-USED (WS-PORT-IDX) = "N"
+                  IF WS-TOP-FOUND = "N" OR
+                     WS-PT-GAIN-PCT (WS-PORT-IDX) >
+                     WS-PT-GAIN-PCT (WS-TOP-FOUND-IDX)
+                     MOVE "Y" TO WS-TOP-FOUND
+                     MOVE WS-PORT-IDX TO WS-TOP-FOUND-IDX
+                  END-IF
+               END-IF
+            END-PERFORM.
+
+        FIND-TOP-LOSER-PARA.
+            MOVE "N" TO WS-TOP-FOUND
+            MOVE 0   TO WS-TOP-FOUND-IDX
+            PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                       UNTIL WS-PORT-IDX > WS-PORT-COUNT
+               IF WS-TOP-USED (WS-PORT-IDX) = "N"
+                  IF WS-TOP-FOUND = "N" OR
+                     WS-PT-GAIN-PCT (WS-PORT-IDX) <
+                     WS-PT-GAIN-PCT (WS-TOP-FOUND-IDX)
+                     MOVE "Y" TO WS-TOP-FOUND
+                     MOVE WS-PORT-IDX TO WS-TOP-FOUND-IDX
+                  END-IF
+               END-IF
+            END-PERFORM.
+
+        MOVE-TOP-DETAIL-PARA.
+            MOVE WS-PT-STOCK (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-STOCK
+            MOVE WS-PT-SHARES (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-SHARES
+            MOVE WS-PT-BOUGHT (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-BOUGHT
+            MOVE WS-PT-HIGH (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-HIGH
+            MOVE WS-PT-LOW (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-LOW
+            MOVE WS-PT-CURRENT (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-CURRENT
+            MOVE WS-PT-GAIN (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-GAIN
+            MOVE WS-PT-GAIN-PCT (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-GAIN-PCT
+            MOVE WS-PT-FLAG (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-FLAG
+            MOVE WS-PT-HOLD-TERM (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-TERM
+            MOVE WS-PT-TAX (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-TAX
+            MOVE WS-PT-ALERT (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-ALERT
+            MOVE WS-PT-FEE-PCT (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-FEE-PCT
+            MOVE WS-PT-NET-GAIN (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-NET-GAIN
+            MOVE WS-PT-SECTOR (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-SECTOR
+            MOVE WS-PT-DIVIDEND (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-DIVIDEND
+            MOVE WS-PT-TOT-RETURN (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-TOT-RETURN
+            MOVE WS-PT-CURRENCY (WS-TOP-FOUND-IDX)
+                                          TO WS-OD-CURRENCY
+            MOVE WS-CYCLE-ID              TO WS-OD-CYCLE.
+
+        APPEND-HISTORY-PARA.
+            OPEN EXTEND NINJAHIST-FILE.
+            IF NINJAHIST-FILE-STATUS = "35"
+               OPEN OUTPUT NINJAHIST-FILE
+               CLOSE NINJAHIST-FILE
+               OPEN EXTEND NINJAHIST-FILE
+            END-IF
+            IF NINJAHIST-FILE-STATUS = "00"
+               PERFORM VARYING WS-PORT-IDX FROM 1 BY 1
+                          UNTIL WS-PORT-IDX > WS-PORT-COUNT
+                  MOVE WS-RUN-DATE TO WS-NH-DATE
+                  MOVE WS-PT-STOCK (WS-PORT-IDX) TO WS-NH-STOCK
+                  MOVE WS-PT-GAIN (WS-PORT-IDX)  TO WS-NH-GAIN
+                  MOVE WS-PT-GAIN-PCT (WS-PORT-IDX)
+                                              TO WS-NH-GAIN-PCT
+                  MOVE WS-CYCLE-ID TO WS-NH-CYCLE
+                  WRITE NINJAHIST-REC FROM WS-NH-LINE
+               END-PERFORM
+               CLOSE NINJAHIST-FILE
+            ELSE
+               DISPLAY "HISTORY FILE OPEN FAILED, STATUS="
+                       NINJAHIST-FILE-STATUS
+               MOVE 28 TO RETURN-CODE
+            END-IF.
+
+        APPEND-OPSLOG-PARA.
+            ACCEPT WS-OPL-END-TIME FROM TIME
+            MOVE "INTRO1"             TO WS-OPL-PROGRAM
+            MOVE WS-RUN-DATE          TO WS-OPL-DATE
+            MOVE WS-CYCLE-ID          TO WS-OPL-CYCLE
+            MOVE WS-CTL-IN-COUNT      TO WS-OPL-IN-COUNT
+            MOVE WS-CTL-OUT-COUNT     TO WS-OPL-OUT-COUNT
+            MOVE WS-CTL-REJECT-COUNT  TO WS-OPL-REJ-COUNT
+            MOVE WS-START-TIME        TO WS-OPL-START-TIME
+            OPEN EXTEND OPSLOG-FILE.
+            IF OPSLOG-FILE-STATUS = "35"
+               OPEN OUTPUT OPSLOG-FILE
+               CLOSE OPSLOG-FILE
+               OPEN EXTEND OPSLOG-FILE
+            END-IF
+            IF OPSLOG-FILE-STATUS = "00"
+               WRITE OPSLOG-REC FROM WS-OPSLOG-LINE
+               CLOSE OPSLOG-FILE
+            ELSE
+               DISPLAY "OPS LOG OPEN FAILED, STATUS="
+                       OPSLOG-FILE-STATUS
+            END-IF.
+
+        DISPLAY-CONTROL-COUNTS-PARA.
+            DISPLAY "NINJA RUN SUMMARY - CYCLE " WS-CYCLE-ID
+            DISPLAY "  INPUT RECORDS READ      : " WS-CTL-IN-COUNT
+            DISPLAY "  PORTFOLIO ROWS WRITTEN  : " WS-CTL-OUT-COUNT
+            DISPLAY "  RECORDS REJECTED        : " WS-CTL-REJECT-COUNT.
