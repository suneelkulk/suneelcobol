@@ -0,0 +1,43 @@
+//ACCTCRT  JOB (ACCTOPEN),'NIGHTLY ACCT OPEN',
+//             CLASS=A,MSGCLASS=X,TIME=(00,10)
+//*
+//* NIGHTLY ACCOUNT-OPENING BATCH - RUNS ACCTCREAT AGAINST THE
+//* DAY'S CUST-FILE.CSV EXTRACT AND PRODUCES ACCOUNT.TXT.
+//*
+//STEP010  EXEC PGM=ACCTCREAT
+//STEPLIB  DD DSN=PROD.ACCTOPEN.LOADLIB,DISP=SHR
+//CUSTFILE DD DSN=PROD.ACCTOPEN.CUSTFILE,DISP=SHR
+//ACCTOUT  DD DSN=PROD.ACCTOPEN.ACCOUNT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(LRECL=183,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
+//*
+//* DOWNSTREAM STEPS ONLY RUN WHEN ACCTCREAT ENDED CLEAN (RC=0).
+//* A NON-ZERO RETURN CODE (E.G. RC=16 FROM A TRAILER COUNT
+//* MISMATCH) BYPASSES THE REST OF THE JOB SO A BAD RUN DOES NOT
+//* FEED DOWNSTREAM PROCESSING.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ACCTOPEN.ACCOUNT,DISP=SHR
+//SYSUT2   DD DSN=PROD.ACCTOPEN.ACCOUNT.ARCHIVE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(LRECL=183,RECFM=FB)
+//SYSIN    DD DUMMY
+//*
+//* DOWNSTREAM INTEREST-POSTING/LEDGER STEP - ALSO GATED ON STEP010'S
+//* CONDITION CODE. IF ACCTCREAT FAILED OR FLAGGED A TRAILER COUNT
+//* MISMATCH (RC=16), THIS STEP IS BYPASSED ALONG WITH STEP020 SO
+//* INTEREST IS NEVER POSTED AGAINST A PARTIAL OR BAD ACCOUNT FILE.
+//*
+//STEP030  EXEC PGM=INTPOST,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.ACCTOPEN.LOADLIB,DISP=SHR
+//ACCTIN   DD DSN=PROD.ACCTOPEN.ACCOUNT,DISP=SHR
+//LEDGRIN  DD DSN=PROD.ACCTOPEN.LEDGER,DISP=SHR
+//INTOUT   DD DSN=PROD.ACCTOPEN.INTEREST,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(LRECL=183,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
