@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acctmend.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE  ASSIGN TO "ACCTCREAT-HIST.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT MEREPT-FILE  ASSIGN TO "ACCTCREAT-MONTHEND.RPT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS MEREPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD   HIST-FILE  RECORD CONTAINS 40 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 HIST-REC                PIC X(40).
+
+       FD   MEREPT-FILE  RECORD CONTAINS 80 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 MEREPT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 HIST-FILE-STATUS     PIC X(02).
+       01 MEREPT-FILE-STATUS   PIC X(02).
+       01 EOF                  PIC X(01) VALUE "N".
+
+       01 WS-RUN-DATE          PIC X(08).
+       01 WS-YEAR              PIC 9(04).
+       01 WS-MONTH             PIC 9(02).
+       01 WS-LAST-YEAR         PIC 9(04).
+       01 WS-LAST-MONTH        PIC 9(02).
+       01 WS-THIS-YYYYMM       PIC 9(06).
+       01 WS-LAST-YYYYMM       PIC 9(06).
+
+       01 WS-HIST-DATE         PIC X(08).
+       01 WS-HIST-CITY         PIC X(20).
+       01 WS-HIST-COUNT-IN     PIC X(07).
+       01 WS-HIST-COUNT        PIC 9(07).
+       01 WS-HIST-YYYYMM       PIC 9(06).
+
+       01 WS-AGG-TABLE.
+          05 WS-AGG-ENTRY OCCURS 50 TIMES INDEXED BY WS-AGG-IDX.
+             10 WS-AGG-CITY       PIC X(20).
+             10 WS-AGG-THIS-CNT   PIC 9(07) VALUE 0.
+             10 WS-AGG-LAST-CNT   PIC 9(07) VALUE 0.
+       01 WS-AGG-COUNT          PIC 9(03) VALUE 0.
+       01 WS-AGG-FOUND          PIC X(01) VALUE "N".
+       01 WS-FOUND-AGG-IDX      PIC 9(03).
+
+       01 WH-MEREPT-LINE1.
+          05 FILLER PIC X(20) VALUE "MONTH-END SUMMARY:".
+          05 WH-MEREPT-THIS-MM  PIC 9(06).
+       01 WH-MEREPT-LINE2.
+          05 FILLER PIC X(20) VALUE "COMPARED AGAINST:".
+          05 WH-MEREPT-LAST-MM  PIC 9(06).
+       01 WH-MEREPT-HEADER.
+          05 FILLER PIC X(20) VALUE "BRANCH/CITY".
+          05 FILLER PIC X(12) VALUE "THIS MONTH".
+          05 FILLER PIC X(12) VALUE "LAST MONTH".
+          05 FILLER PIC X(06) VALUE "TREND".
+
+       01 WS-MEREPT-DETAIL.
+          05 WS-MD-CITY           PIC X(20).
+          05 WS-MD-THIS-CNT       PIC ZZZZZZ9.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 WS-MD-LAST-CNT       PIC ZZZZZZ9.
+          05 FILLER               PIC X(05) VALUE SPACES.
+          05 WS-MD-TREND          PIC X(06).
+
+       PROCEDURE DIVISION.
+           DISPLAY "THIS IS THE ACCOUNT MONTH-END SUMMARY PROGRAM".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM COMPUTE-MONTHS-PARA.
+           OPEN INPUT HIST-FILE.
+           IF HIST-FILE-STATUS = "00"
+              PERFORM UNTIL EOF = "Y"
+                 READ HIST-FILE
+                    AT END
+                       MOVE "Y" TO EOF
+                    NOT AT END
+                       PERFORM ACCUMULATE-PARA
+                 END-READ
+              END-PERFORM
+              CLOSE HIST-FILE
+              OPEN OUTPUT MEREPT-FILE
+              IF MEREPT-FILE-STATUS = "00"
+                 PERFORM WRITE-REPORT-PARA
+                 CLOSE MEREPT-FILE
+              ELSE
+                 DISPLAY "MONTH-END REPORT OPEN FAILED, STATUS="
+                         MEREPT-FILE-STATUS
+                 MOVE 12 TO RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY "HISTORY FILE OPEN FAILED, STATUS="
+                      HIST-FILE-STATUS
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       COMPUTE-MONTHS-PARA.
+           MOVE WS-RUN-DATE(1:4) TO WS-YEAR
+           MOVE WS-RUN-DATE(5:2) TO WS-MONTH
+           COMPUTE WS-THIS-YYYYMM = WS-YEAR * 100 + WS-MONTH
+           IF WS-MONTH = 1
+              COMPUTE WS-LAST-YEAR = WS-YEAR - 1
+              MOVE 12 TO WS-LAST-MONTH
+           ELSE
+              MOVE WS-YEAR TO WS-LAST-YEAR
+              COMPUTE WS-LAST-MONTH = WS-MONTH - 1
+           END-IF
+           COMPUTE WS-LAST-YYYYMM = WS-LAST-YEAR * 100 + WS-LAST-MONTH.
+
+       ACCUMULATE-PARA.
+           UNSTRING HIST-REC DELIMITED BY ","
+           INTO     WS-HIST-DATE
+                    WS-HIST-CITY
+                    WS-HIST-COUNT-IN
+           END-UNSTRING
+           MOVE WS-HIST-COUNT-IN TO WS-HIST-COUNT
+           COMPUTE WS-HIST-YYYYMM = FUNCTION NUMVAL(WS-HIST-DATE(1:6))
+           PERFORM FIND-AGG-PARA
+           IF WS-AGG-FOUND NOT = "Y"
+              ADD 1 TO WS-AGG-COUNT
+              SET WS-AGG-IDX TO WS-AGG-COUNT
+              MOVE WS-AGG-COUNT TO WS-FOUND-AGG-IDX
+              MOVE WS-HIST-CITY TO WS-AGG-CITY (WS-AGG-IDX)
+           END-IF
+           IF WS-HIST-YYYYMM = WS-THIS-YYYYMM
+              ADD WS-HIST-COUNT TO WS-AGG-THIS-CNT (WS-FOUND-AGG-IDX)
+           END-IF
+           IF WS-HIST-YYYYMM = WS-LAST-YYYYMM
+              ADD WS-HIST-COUNT TO WS-AGG-LAST-CNT (WS-FOUND-AGG-IDX)
+           END-IF.
+
+       FIND-AGG-PARA.
+           MOVE "N" TO WS-AGG-FOUND
+           SET WS-AGG-IDX TO 1
+           PERFORM UNTIL WS-AGG-IDX > WS-AGG-COUNT
+                      OR WS-AGG-FOUND = "Y"
+              IF WS-AGG-CITY (WS-AGG-IDX) = WS-HIST-CITY
+                 MOVE "Y" TO WS-AGG-FOUND
+                 MOVE WS-AGG-IDX TO WS-FOUND-AGG-IDX
+              END-IF
+              SET WS-AGG-IDX UP BY 1
+           END-PERFORM.
+
+       WRITE-REPORT-PARA.
+           MOVE WS-THIS-YYYYMM TO WH-MEREPT-THIS-MM
+           WRITE MEREPT-REC FROM WH-MEREPT-LINE1
+           MOVE WS-LAST-YYYYMM TO WH-MEREPT-LAST-MM
+           WRITE MEREPT-REC FROM WH-MEREPT-LINE2
+           MOVE SPACES TO MEREPT-REC
+           WRITE MEREPT-REC
+           WRITE MEREPT-REC FROM WH-MEREPT-HEADER
+           SET WS-AGG-IDX TO 1
+           PERFORM UNTIL WS-AGG-IDX > WS-AGG-COUNT
+              MOVE WS-AGG-CITY (WS-AGG-IDX)      TO WS-MD-CITY
+              MOVE WS-AGG-THIS-CNT (WS-AGG-IDX)  TO WS-MD-THIS-CNT
+              MOVE WS-AGG-LAST-CNT (WS-AGG-IDX)  TO WS-MD-LAST-CNT
+              IF WS-AGG-THIS-CNT (WS-AGG-IDX) >
+                 WS-AGG-LAST-CNT (WS-AGG-IDX)
+                 MOVE "UP"   TO WS-MD-TREND
+              ELSE
+              IF WS-AGG-THIS-CNT (WS-AGG-IDX) <
+                 WS-AGG-LAST-CNT (WS-AGG-IDX)
+                 MOVE "DOWN" TO WS-MD-TREND
+              ELSE
+                 MOVE "FLAT" TO WS-MD-TREND
+              END-IF
+              END-IF
+              WRITE MEREPT-REC FROM WS-MEREPT-DETAIL
+              SET WS-AGG-IDX UP BY 1
+           END-PERFORM.
