@@ -0,0 +1,15 @@
+       05 WS-OPL-PROGRAM      PIC X(10).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-DATE         PIC X(08).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-CYCLE        PIC X(04).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-IN-COUNT     PIC 9(07).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-OUT-COUNT    PIC 9(07).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-REJ-COUNT    PIC 9(07).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-START-TIME   PIC 9(08).
+       05 FILLER              PIC X(01) VALUE ",".
+       05 WS-OPL-END-TIME     PIC 9(08).
