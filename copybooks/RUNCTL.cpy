@@ -0,0 +1,2 @@
+       05 WS-RC-DATE-IN       PIC X(08).
+       05 WS-RC-CYCLE-IN      PIC X(04).
