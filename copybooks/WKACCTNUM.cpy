@@ -0,0 +1,5 @@
+       05 WK-CNTRY            PIC X(02) VALUE "91".
+       05 WK-CITY             PIC X(03).
+       05 WK-BRNCH            PIC X(03).
+       05 WK-ACCTYPE-DIGIT    PIC 9(01).
+       05 WK-RANDOM           PIC 9(04).
