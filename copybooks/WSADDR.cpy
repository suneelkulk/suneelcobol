@@ -0,0 +1,3 @@
+       05 WS-ADDR-STREET         PIC X(40) VALUE SPACES.
+       05 WS-ADDR-STATE          PIC X(20) VALUE SPACES.
+       05 WS-ADDR-PINCODE        PIC X(06) VALUE SPACES.
