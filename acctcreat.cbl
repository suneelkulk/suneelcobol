@@ -4,29 +4,355 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCTIN-FILE  ASSIGN TO "CUST-FILE.CSV"
+           SELECT ACCTIN-FILE  ASSIGN TO WS-IN-FILENAME
                                ORGANIZATION IS LINE SEQUENTIAL
                                ACCESS MODE IS SEQUENTIAL
                                FILE STATUS IS FILE-STATUS.
-                                
-           SELECT ACCTOUT-FILE  ASSIGN TO "ACCOUNT.TXT"
+
+           SELECT ACCTOUT-FILE  ASSIGN TO WS-OUT-FILENAME
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS FILE-STATUS.
+
+           SELECT ACCTCTR-FILE  ASSIGN TO "ACCT-CTR.DAT"
+                               ORGANIZATION IS RELATIVE
+                               ACCESS MODE IS DYNAMIC
+                               RELATIVE KEY IS CTR-REL-KEY
+                               FILE STATUS IS CTR-FILE-STATUS.
+
+           SELECT CITYMST-FILE  ASSIGN TO "CITY-MASTER.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS CITYMST-FILE-STATUS.
+
+           SELECT REJECT-FILE  ASSIGN TO "CUST-REJECTS.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT CTLRPT-FILE  ASSIGN TO "ACCTCREAT-CONTROL.RPT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS CTLRPT-FILE-STATUS.
+
+           SELECT ACCTMST-FILE  ASSIGN TO "ACCOUNT-MASTER.DAT"
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS AM-ACCT-NUM
+                               FILE STATUS IS ACCTMST-FILE-STATUS.
+
+           SELECT CHKPT-FILE  ASSIGN TO "ACCTCREAT.CKP"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS CHKPT-FILE-STATUS.
+
+           SELECT WELCOME-FILE  ASSIGN TO "WELCOME-LETTER.TXT"
                                ORGANIZATION IS LINE SEQUENTIAL
                                ACCESS MODE IS SEQUENTIAL
-                               FILE STATUS IS FILE-STATUS. 
+                               FILE STATUS IS WELCOME-FILE-STATUS.
+
+           SELECT CTYEXC-FILE  ASSIGN TO "CITY-EXCEPTIONS.RPT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS CTYEXC-FILE-STATUS.
+
+           SELECT LEDGER-FILE  ASSIGN TO "LEDGER-INTERFACE.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS LEDGER-FILE-STATUS.
+
+           SELECT WATCHLIST-FILE  ASSIGN TO "WATCHLIST.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS WATCHLIST-FILE-STATUS.
+
+           SELECT HOLD-FILE  ASSIGN TO "ACCOUNT-HOLD-QUEUE.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS HOLD-FILE-STATUS.
+
+           SELECT PROCKEY-FILE  ASSIGN TO "ACCTCREAT.PKEYS"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS PROCKEY-FILE-STATUS.
+
+           SELECT NOTIFY-FILE  ASSIGN TO "NOTIFICATION-QUEUE.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS NOTIFY-FILE-STATUS.
+
+           SELECT HIST-FILE  ASSIGN TO "ACCTCREAT-HIST.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT RUNCTL-FILE  ASSIGN TO "RUN-CONTROL.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS RUNCTL-FILE-STATUS.
+
+           SELECT OPSLOG-FILE  ASSIGN TO "OPS-LOG.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS OPSLOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD   ACCTIN-FILE  RECORD CONTAINS 100 CHARACTERS
+       FD   ACCTIN-FILE  RECORD CONTAINS 200 CHARACTERS
                          LABEL RECORDS ARE STANDARD.
-                          
-       01 CUST-REC           PIC X(100).
+
+       01 CUST-REC           PIC X(200).
         
-       FD   ACCTOUT-FILE  RECORD CONTAINS 100 CHARACTERS
+       FD   ACCTOUT-FILE  RECORD CONTAINS 183 CHARACTERS
                          LABEL RECORDS ARE STANDARD.
-                          
-       01 ACCOUNT-REC           PIC X(100).  
-        
+
+       01 ACCOUNT-REC           PIC X(183).
+
+       FD   ACCTCTR-FILE  RECORD CONTAINS 7 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 CTR-REC.
+          05 CTR-CITY-CODE     PIC X(03).
+          05 CTR-LAST-SEQ      PIC 9(04).
+
+       FD   CITYMST-FILE  RECORD CONTAINS 30 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 CITYMST-REC           PIC X(30).
+
+       FD   ACCTMST-FILE  RECORD CONTAINS 276 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 ACCOUNT-MASTER-REC.
+          05 AM-ACCT-NUM        PIC X(13).
+          05 AM-CUST            PIC X(20).
+          05 AM-PAN             PIC X(10).
+          05 AM-AADHAR          PIC X(12).
+          05 AM-CITY            PIC X(20).
+          05 AM-ADDR            PIC X(90).
+          05 AM-ACCTYPE         PIC X(11).
+          05 AM-IFSC            PIC X(11).
+          05 AM-DEPOSIT         PIC 9(09)V99.
+          05 AM-STATUS          PIC X(01).
+          05 AM-JOINT-NAME      PIC X(20).
+          05 AM-JOINT-PAN       PIC X(10).
+          05 AM-JOINT-AADHAR    PIC X(12).
+          05 AM-NOMINEE-NAME    PIC X(20).
+          05 AM-NOMINEE-RELN    PIC X(15).
+
+       FD   REJECT-FILE  RECORD CONTAINS 100 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 REJECT-REC             PIC X(100).
+
+       FD   CTLRPT-FILE  RECORD CONTAINS 80 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 CTLRPT-REC             PIC X(80).
+
+       FD   CHKPT-FILE  RECORD CONTAINS 7 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 CHKPT-REC              PIC 9(07).
+
+       FD   WELCOME-FILE  RECORD CONTAINS 123 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 WELCOME-REC.
+          05 WL-CUST             PIC X(20).
+          05 WL-ADDR             PIC X(90).
+          05 WL-ACCNUM           PIC X(13).
+
+       FD   CTYEXC-FILE  RECORD CONTAINS 44 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 CTYEXC-REC.
+          05 CE-RAW-CITY          PIC X(20).
+          05 CE-NORM-CITY         PIC X(20).
+
+       FD   LEDGER-FILE  RECORD CONTAINS 38 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 LEDGER-REC.
+          05 LG-ACCT-NUM          PIC X(13).
+          05 LG-OPEN-BALANCE      PIC 9(09)V99.
+          05 LG-GL-CODE           PIC X(06).
+          05 LG-POST-DATE         PIC X(08).
+
+       FD   WATCHLIST-FILE  RECORD CONTAINS 60 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 WATCHLIST-REC           PIC X(60).
+
+       FD   HOLD-FILE  RECORD CONTAINS 100 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 HOLD-REC                PIC X(100).
+
+       FD   PROCKEY-FILE  RECORD CONTAINS 10 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 PROCKEY-REC             PIC X(10).
+
+       FD   NOTIFY-FILE  RECORD CONTAINS 90 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 NOTIFY-REC.
+          05 NF-CUST              PIC X(20).
+          05 NF-EMAIL             PIC X(40).
+          05 NF-MOBILE            PIC X(10).
+          05 NF-ACCNUM            PIC X(13).
+          05 NF-MESSAGE           PIC X(20).
+
+       FD   HIST-FILE  RECORD CONTAINS 40 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 HIST-REC                PIC X(40).
+
+       FD   RUNCTL-FILE  RECORD CONTAINS 13 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 RUNCTL-REC               PIC X(13).
+
+       FD   OPSLOG-FILE  RECORD CONTAINS 66 CHARACTERS
+                         LABEL RECORDS ARE STANDARD.
+
+       01 OPSLOG-REC               PIC X(66).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC X(02).
+       01 CTR-FILE-STATUS      PIC X(02).
+       01 CTR-REL-KEY          PIC 9(04).
+       01 CITYMST-FILE-STATUS  PIC X(02).
+       01 REJECT-FILE-STATUS   PIC X(02).
+       01 CTLRPT-FILE-STATUS   PIC X(02).
+       01 ACCTMST-FILE-STATUS  PIC X(02).
+       01 CHKPT-FILE-STATUS    PIC X(02).
+       01 WELCOME-FILE-STATUS  PIC X(02).
+       01 CTYEXC-FILE-STATUS   PIC X(02).
+       01 LEDGER-FILE-STATUS   PIC X(02).
+       01 WK-GL-CODE           PIC X(06).
+       01 WATCHLIST-FILE-STATUS PIC X(02).
+       01 HOLD-FILE-STATUS     PIC X(02).
+       01 PROCKEY-FILE-STATUS  PIC X(02).
+       01 NOTIFY-FILE-STATUS   PIC X(02).
+       01 HIST-FILE-STATUS     PIC X(02).
+       01 RUNCTL-FILE-STATUS   PIC X(02).
+       01 WS-RUN-CTL-IN.
+          COPY RUNCTL.
+       01 WS-CYCLE-ID          PIC X(04) VALUE "0001".
+       01 OPSLOG-FILE-STATUS   PIC X(02).
+       01 WS-START-TIME        PIC 9(08) VALUE 0.
+       01 WS-OPSLOG-LINE.
+          COPY OPSLOG.
+
+       01 WS-HIST-LINE.
+          05 WS-HIST-DATE       PIC X(08).
+          05 FILLER             PIC X VALUE ",".
+          05 WS-HIST-CITY       PIC X(20).
+          05 FILLER             PIC X VALUE ",".
+          05 WS-HIST-COUNT      PIC 9(07).
+
+       01 WS-EMAIL              PIC X(40) VALUE SPACES.
+       01 WS-MOBILE             PIC X(10) VALUE SPACES.
+
+       01 WS-JOINT-NAME         PIC X(20) VALUE SPACES.
+       01 WS-JOINT-PAN          PIC X(10) VALUE SPACES.
+       01 WS-JOINT-AADHAR       PIC X(12) VALUE SPACES.
+       01 WS-NOMINEE-NAME       PIC X(20) VALUE SPACES.
+       01 WS-NOMINEE-RELN       PIC X(15) VALUE SPACES.
+
+       01 WS-PROC-TABLE.
+          05 WS-PROC-ENTRY OCCURS 20000 TIMES INDEXED BY WS-PROC-IDX.
+             10 WS-PROC-PAN       PIC X(10).
+       01 WS-PROC-COUNT        PIC 9(05) VALUE 0.
+       01 WS-ALREADY-PROCESSED PIC X(01) VALUE "N".
+
+       01 WS-WATCH-TABLE.
+          05 WS-WATCH-ENTRY OCCURS 500 TIMES INDEXED BY WS-WATCH-IDX.
+             10 WS-WATCH-PAN      PIC X(10).
+             10 WS-WATCH-AADHAR   PIC X(12).
+             10 WS-WATCH-REASON   PIC X(30).
+       01 WS-WATCH-COUNT        PIC 9(04) VALUE 0.
+       01 WS-WATCH-HIT          PIC X(01) VALUE "N".
+       01 WS-WATCH-MATCH-REASON PIC X(30) VALUE SPACES.
+
+       01 WH-HOLD-HEADER.
+          05 FILLER PIC X(20) VALUE "CUST-NAME".
+          05 FILLER PIC X(10) VALUE "PAN".
+          05 FILLER PIC X(12) VALUE "AADHAR".
+          05 FILLER PIC X(20) VALUE "CITY".
+          05 FILLER PIC X(30) VALUE "HOLD-REASON".
+
+       01 WS-HOLD-DETAIL.
+          05 WS-HOLD-CUST          PIC X(20) VALUE SPACES.
+          05 WS-HOLD-PAN           PIC X(10) VALUE SPACES.
+          05 WS-HOLD-AADHAR        PIC X(12) VALUE SPACES.
+          05 WS-HOLD-CITY          PIC X(20) VALUE SPACES.
+          05 WS-HOLD-REASON        PIC X(30) VALUE SPACES.
+
+       01 WH-CTYEXC-HEADER.
+          05 FILLER PIC X(20) VALUE "RAW CITY VALUE".
+          05 FILLER PIC X(20) VALUE "NORMALIZED CITY".
+
+       01 WS-CITY-RAW          PIC X(20) VALUE SPACES.
+
+       01 WS-RESTART-COUNT     PIC 9(07) VALUE 0.
+       01 WS-CHKPT-INTERVAL    PIC 9(04) VALUE 100.
+
+       01 WS-IN-FILENAME       PIC X(40) VALUE "CUST-FILE.CSV".
+       01 WS-OUT-FILENAME      PIC X(40) VALUE "ACCOUNT.TXT".
+
+       01 WS-RUN-DATE          PIC X(08).
+       01 WS-CTL-IN-COUNT      PIC 9(07) VALUE 0.
+       01 WS-CTL-CREATED-COUNT PIC 9(07) VALUE 0.
+       01 WS-CTL-REJECT-COUNT  PIC 9(07) VALUE 0.
+
+       01 WS-COMMA-COUNT       PIC 9(03) VALUE 0.
+       01 WS-MIN-COLUMNS       PIC 9(03) VALUE 8.
+       01 WS-COLUMNS-VALID     PIC X(01) VALUE "Y".
+       01 WS-CTL-CHANGE-COUNT  PIC 9(07) VALUE 0.
+       01 WS-CTL-CLOSE-COUNT   PIC 9(07) VALUE 0.
+
+       01 WS-TXN-CODE          PIC X(06) VALUE SPACES.
+       01 WS-TXN-ACCTNUM       PIC X(13) VALUE SPACES.
+
+       01 WS-CTL-LINE1.
+          05 FILLER            PIC X(20) VALUE "RUN DATE           :".
+          05 WS-CTL-L1-DATE    PIC X(10) VALUE SPACES.
+       01 WS-CTL-LINE2.
+          05 FILLER            PIC X(20) VALUE "INPUT RECORDS      :".
+          05 WS-CTL-L2-CNT     PIC ZZZZZZ9.
+       01 WS-CTL-LINE3.
+          05 FILLER            PIC X(20) VALUE "ACCOUNTS CREATED   :".
+          05 WS-CTL-L3-CNT     PIC ZZZZZZ9.
+       01 WS-CTL-LINE4.
+          05 FILLER            PIC X(20) VALUE "RECORDS REJECTED   :".
+          05 WS-CTL-L4-CNT     PIC ZZZZZZ9.
+       01 WS-CTL-LINE5.
+          05 FILLER            PIC X(20) VALUE "ACCOUNTS CHANGED   :".
+          05 WS-CTL-L5-CNT     PIC ZZZZZZ9.
+       01 WS-CTL-LINE6.
+          05 FILLER            PIC X(20) VALUE "ACCOUNTS CLOSED    :".
+          05 WS-CTL-L6-CNT     PIC ZZZZZZ9.
+       01 WS-CTL-CITY-LINE.
+          05 WS-CTL-CITY-NAME  PIC X(20).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 WS-CTL-CITY-CNT   PIC ZZZZZZ9.
+
+       01 WH-REJ-HEADER.
+          05 FILLER PIC X(20) VALUE "CUST-NAME".
+          05 FILLER PIC X(10) VALUE "PAN".
+          05 FILLER PIC X(12) VALUE "AADHAR".
+          05 FILLER PIC X(20) VALUE "CITY".
+          05 FILLER PIC X(30) VALUE "REJECT-REASON".
+
+       01 WS-REJ-DETAIL.
+          05 WS-REJ-CUST          PIC X(20) VALUE SPACES.
+          05 WS-REJ-PAN           PIC X(10) VALUE SPACES.
+          05 WS-REJ-AADHAR        PIC X(12) VALUE SPACES.
+          05 WS-REJ-CITY          PIC X(20) VALUE SPACES.
+          05 WS-REJ-REASON        PIC X(30) VALUE SPACES.
+          05 WS-REJ-CYCLE         PIC X(04) VALUE SPACES.
        01 EOF                  PIC X(01) VALUE "N".
        01 WH-HEADER.
           05 WH-CUST           PIC X(09) VALUE "CUST-NAME".
@@ -37,49 +363,662 @@
           05 FILLER            PIC X(14) VALUE SPACES.
           05 WH-CITY           PIC X(04) VALUE "CITY".
           05 FILLER            PIC X(16) VALUE SPACES.
-          05 WH-ADDR           PIC X(07) VALUE "ADDRESS".
+          05 WH-STREET         PIC X(06) VALUE "STREET".
           05 FILLER            PIC X(04) VALUE SPACES.
+          05 WH-STATE          PIC X(05) VALUE "STATE".
+          05 FILLER            PIC X(05) VALUE SPACES.
+          05 WH-PINCODE        PIC X(08) VALUE "PIN-CODE".
+          05 FILLER            PIC X(02) VALUE SPACES.
           05 WH-ACCTNUM        PIC X(10) VALUE "ACCOUNT.NO".
-          
+          05 FILLER            PIC X(03) VALUE SPACES.
+          05 WH-ACCTTYPE       PIC X(11) VALUE "ACCOUNTTYPE".
+          05 FILLER            PIC X(03) VALUE SPACES.
+          05 WH-IFSC           PIC X(04) VALUE "IFSC".
+          05 FILLER            PIC X(07) VALUE SPACES.
+          05 WH-DEPOSIT        PIC X(14) VALUE "OPENING.DEPSIT".
+          05 FILLER            PIC X(03) VALUE SPACES.
+          05 WH-CYCLE          PIC X(05) VALUE "CYCLE".
+
        01 WS-DETAIL.
           05 WS-CUST             PIC X(20) VALUE SPACES.
           05 WS-PAN              PIC X(10) VALUE SPACES.
           05 WS-AADHAR           PIC X(12) VALUE SPACES.
           05 WS-CITY             PIC X(20) VALUE SPACES.
-          05 WS-ADDR             PIC X(28) VALUE SPACES.
-          05 WS-ACCNUM           PIC X(10) VALUE SPACES.
-          
+          COPY WSADDR.
+          05 WS-ACCNUM           PIC X(13) VALUE SPACES.
+          05 WS-ACCTYPE          PIC X(11) VALUE SPACES.
+          05 WS-IFSC              PIC X(11) VALUE SPACES.
+          05 WS-DEPOSIT-DISP      PIC Z(08)9.99 VALUE ZERO.
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 WS-CYCLE-DISP        PIC X(04) VALUE SPACES.
+
        01 WK-ACCT-NUM.
-          05 WK-CNTRY            PIC X(02) VALUE "91".
-          05 WK-CITY             PIC X(03).
-          05 WK-BRNCH            PIC X(03).
-          05 WK-RANDOM           PIC X(02).
-          
+          COPY WKACCTNUM.
+
+       01 WS-FULL-ADDR           PIC X(90) VALUE SPACES.
+
+       01 WS-TRAILER-LABEL       PIC X(07) VALUE SPACES.
+       01 WS-TRAILER-COUNT-IN    PIC X(07) VALUE SPACES.
+       01 WS-TRAILER-COUNT       PIC 9(07) VALUE 0.
+
+       01 WS-DEPOSIT-IN          PIC X(12) VALUE SPACES.
+       01 WS-DEPOSIT-NUM         PIC 9(09)V99 VALUE ZERO.
+       01 WS-DEPOSIT-VALID       PIC X(01) VALUE "Y".
+       01 WS-MIN-BALANCE         PIC 9(09)V99 VALUE ZERO.
+
+       01 WK-BANK-CODE           PIC X(05) VALUE "SUNB0".
+       01 WK-IFSC-CODE.
+          05 WK-IFSC-BANK        PIC X(05).
+          05 WK-IFSC-CITY        PIC X(03).
+          05 WK-IFSC-BRNCH       PIC X(03).
+
+       01 WS-ACCTYPE-VALID      PIC X(01) VALUE "Y".
+
+       01 WS-PAN-VALID          PIC X(01) VALUE "Y".
+       01 WS-PAN-IDX            PIC 9(02).
+
+       01 WS-VERHOEFF-D-VALUES.
+          05 FILLER PIC 9(10) VALUE 0123456789.
+          05 FILLER PIC 9(10) VALUE 1234067895.
+          05 FILLER PIC 9(10) VALUE 2340178956.
+          05 FILLER PIC 9(10) VALUE 3401289567.
+          05 FILLER PIC 9(10) VALUE 4012395678.
+          05 FILLER PIC 9(10) VALUE 5987604321.
+          05 FILLER PIC 9(10) VALUE 6598714032.
+          05 FILLER PIC 9(10) VALUE 7659824103.
+          05 FILLER PIC 9(10) VALUE 8765934210.
+          05 FILLER PIC 9(10) VALUE 9876543210.
+       01 WS-VERHOEFF-D REDEFINES WS-VERHOEFF-D-VALUES.
+          05 D-ROW OCCURS 10 TIMES.
+             10 D-COL OCCURS 10 TIMES PIC 9.
+
+       01 WS-VERHOEFF-P-VALUES.
+          05 FILLER PIC 9(10) VALUE 0123456789.
+          05 FILLER PIC 9(10) VALUE 1576283094.
+          05 FILLER PIC 9(10) VALUE 5803796142.
+          05 FILLER PIC 9(10) VALUE 8916043527.
+          05 FILLER PIC 9(10) VALUE 9453126870.
+          05 FILLER PIC 9(10) VALUE 4286573901.
+          05 FILLER PIC 9(10) VALUE 2793806415.
+          05 FILLER PIC 9(10) VALUE 7046913258.
+       01 WS-VERHOEFF-P REDEFINES WS-VERHOEFF-P-VALUES.
+          05 P-ROW OCCURS 8 TIMES.
+             10 P-COL OCCURS 10 TIMES PIC 9.
+
+       01 WS-AADHAR-VALID       PIC X(01) VALUE "Y".
+       01 WS-AADHAR-C           PIC 9     VALUE 0.
+       01 WS-AADHAR-I           PIC 99.
+       01 WS-AADHAR-POS         PIC 99.
+       01 WS-AADHAR-DIGIT       PIC 9.
+       01 WS-AADHAR-ROWIDX      PIC 99.
+
+       01 WS-CITY-TABLE.
+          05 WS-CITY-ENTRY OCCURS 50 TIMES INDEXED BY WS-CITY-IDX.
+             10 WS-CITY-TAB-NAME   PIC X(20).
+             10 WS-CITY-TAB-CODE   PIC X(03).
+             10 WS-CITY-TAB-BRNCH  PIC X(03).
+       01 WS-CITY-COUNT         PIC 9(03) VALUE 0.
+       01 WS-CITY-FOUND         PIC X(01) VALUE "N".
+       01 WS-CITY-CREATED-TAB.
+          05 WS-CITY-CREATED-CNT OCCURS 50 TIMES PIC 9(07) VALUE 0.
+       01 WS-FOUND-CITY-IDX     PIC 9(03).
+
+       01 WS-SEEN-TABLE.
+          05 WS-SEEN-ENTRY OCCURS 20000 TIMES INDEXED BY WS-SEEN-IDX.
+             10 WS-SEEN-PAN      PIC X(10).
+             10 WS-SEEN-AADHAR   PIC X(12).
+       01 WS-SEEN-COUNT         PIC 9(05) VALUE 0.
+       01 WS-DUP-FOUND          PIC X(01) VALUE "N".
+
        PROCEDURE DIVISION.
            INITIALIZE    WS-DETAIL
                          CUST-REC
                          ACCOUNT-REC.
-           DISPLAY "Thanks to COE team".           
+           DISPLAY "Thanks to COE team".
+           PERFORM SETUP-FILENAMES-PARA.
+           ACCEPT WS-START-TIME FROM TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-RUN-CONTROL-PARA.
+           PERFORM LOAD-CITY-MASTER-PARA.
+           PERFORM LOAD-WATCHLIST-PARA.
+           PERFORM LOAD-PROCESSED-KEYS-PARA.
+           PERFORM LOAD-CHECKPOINT-PARA.
            OPEN INPUT ACCTIN-FILE.
            IF FILE-STATUS = "00"
                DISPLAY " SUCCESSFUL OPEN OF INPUT FILE"
-               OPEN OUTPUT ACCTOUT-FILE
+               IF WS-RESTART-COUNT > 0
+                  OPEN EXTEND ACCTOUT-FILE
+               ELSE
+                  OPEN OUTPUT ACCTOUT-FILE
+               END-IF
                IF FILE-STATUS = "00"
                   DISPLAY "OPEN OUTPUT SUCCESSFUL"
-                  WRITE ACCOUNT-REC FROM WH-HEADER
+                  PERFORM OPEN-CTR-FILE-PARA
+                  PERFORM OPEN-ACCTMST-FILE-PARA
+                  IF WS-RESTART-COUNT > 0
+                     OPEN EXTEND REJECT-FILE
+                     OPEN EXTEND WELCOME-FILE
+                     OPEN EXTEND CTYEXC-FILE
+                     OPEN EXTEND LEDGER-FILE
+                     OPEN EXTEND HOLD-FILE
+                  ELSE
+                     OPEN OUTPUT REJECT-FILE
+                     OPEN OUTPUT WELCOME-FILE
+                     OPEN OUTPUT CTYEXC-FILE
+                     OPEN OUTPUT LEDGER-FILE
+                     OPEN OUTPUT HOLD-FILE
+                  END-IF
+                  PERFORM OPEN-PROCKEY-FILE-PARA
+                  IF WS-RESTART-COUNT > 0
+                     OPEN EXTEND NOTIFY-FILE
+                  ELSE
+                     OPEN OUTPUT NOTIFY-FILE
+                  END-IF
+                  IF WS-RESTART-COUNT = 0
+                     WRITE REJECT-REC FROM WH-REJ-HEADER
+                     WRITE CTYEXC-REC FROM WH-CTYEXC-HEADER
+                     WRITE HOLD-REC FROM WH-HOLD-HEADER
+                     WRITE ACCOUNT-REC FROM WH-HEADER
+                  END-IF
                   MOVE "N"       TO EOF
                   PERFORM FILE-WRITE-PARA UNTIL EOF = "Y"
+                  CLOSE ACCTCTR-FILE
+                  CLOSE REJECT-FILE
+                  CLOSE ACCTMST-FILE
+                  CLOSE WELCOME-FILE
+                  CLOSE CTYEXC-FILE
+                  CLOSE LEDGER-FILE
+                  CLOSE HOLD-FILE
+                  CLOSE PROCKEY-FILE
+                  CLOSE NOTIFY-FILE
+                  PERFORM RESET-CHECKPOINT-PARA
+                  PERFORM WRITE-CONTROL-REPORT-PARA
                ELSE
-                  DISPLAY "OPEN OUTPUT FAILED FILE STATUS =" FILE-STATUS
+                  EVALUATE FILE-STATUS
+                     WHEN "35"
+                        DISPLAY "OPEN OUTPUT FAILED - DATASET NOT "
+                                "AVAILABLE, STATUS=" FILE-STATUS
+                     WHEN "37"
+                        DISPLAY "OPEN OUTPUT FAILED - ORGANIZATION "
+                                "MISMATCH, STATUS=" FILE-STATUS
+                     WHEN OTHER
+                        DISPLAY "OPEN OUTPUT FAILED FILE STATUS ="
+                                FILE-STATUS
+                  END-EVALUATE
+                  MOVE 20 TO RETURN-CODE
+                  PERFORM APPEND-OPSLOG-PARA
                END-IF
            ELSE
-               DISPLAY "OPEN INPUT FAILED FILE STATUS =" FILE-STATUS
+               EVALUATE FILE-STATUS
+                  WHEN "35"
+                     DISPLAY "OPEN INPUT FAILED - FILE NOT FOUND, "
+                             "STATUS=" FILE-STATUS
+                  WHEN "37"
+                     DISPLAY "OPEN INPUT FAILED - ORGANIZATION "
+                             "MISMATCH, STATUS=" FILE-STATUS
+                  WHEN OTHER
+                     DISPLAY "OPEN INPUT FAILED FILE STATUS ="
+                             FILE-STATUS
+               END-EVALUATE
+               MOVE 12 TO RETURN-CODE
+               PERFORM APPEND-OPSLOG-PARA
            END-IF.
 
            CLOSE ACCTIN-FILE
                  ACCTOUT-FILE.
-            
-           STOP RUN. 
+
+           STOP RUN.
+
+       WRITE-CONTROL-REPORT-PARA.
+           OPEN OUTPUT CTLRPT-FILE
+           IF CTLRPT-FILE-STATUS = "00"
+              MOVE WS-RUN-DATE        TO WS-CTL-L1-DATE
+              WRITE CTLRPT-REC FROM WS-CTL-LINE1
+              MOVE WS-CTL-IN-COUNT    TO WS-CTL-L2-CNT
+              WRITE CTLRPT-REC FROM WS-CTL-LINE2
+              MOVE WS-CTL-CREATED-COUNT TO WS-CTL-L3-CNT
+              WRITE CTLRPT-REC FROM WS-CTL-LINE3
+              MOVE WS-CTL-REJECT-COUNT TO WS-CTL-L4-CNT
+              WRITE CTLRPT-REC FROM WS-CTL-LINE4
+              MOVE WS-CTL-CHANGE-COUNT TO WS-CTL-L5-CNT
+              WRITE CTLRPT-REC FROM WS-CTL-LINE5
+              MOVE WS-CTL-CLOSE-COUNT TO WS-CTL-L6-CNT
+              WRITE CTLRPT-REC FROM WS-CTL-LINE6
+              MOVE SPACES TO CTLRPT-REC
+              WRITE CTLRPT-REC
+              MOVE "CITY BREAKDOWN:" TO CTLRPT-REC
+              WRITE CTLRPT-REC
+              SET WS-CITY-IDX TO 1
+              PERFORM UNTIL WS-CITY-IDX > WS-CITY-COUNT
+                 MOVE WS-CITY-TAB-NAME (WS-CITY-IDX)
+                                           TO WS-CTL-CITY-NAME
+                 MOVE WS-CITY-CREATED-CNT (WS-CITY-IDX)
+                                           TO WS-CTL-CITY-CNT
+                 WRITE CTLRPT-REC FROM WS-CTL-CITY-LINE
+                 SET WS-CITY-IDX UP BY 1
+              END-PERFORM
+              CLOSE CTLRPT-FILE
+           ELSE
+              DISPLAY "CONTROL REPORT OPEN FAILED, STATUS="
+                      CTLRPT-FILE-STATUS
+              MOVE 28 TO RETURN-CODE
+           END-IF.
+           PERFORM APPEND-HISTORY-PARA.
+           PERFORM APPEND-OPSLOG-PARA.
+
+       APPEND-HISTORY-PARA.
+           OPEN EXTEND HIST-FILE.
+           IF HIST-FILE-STATUS = "35"
+              OPEN OUTPUT HIST-FILE
+              CLOSE HIST-FILE
+              OPEN EXTEND HIST-FILE
+           END-IF
+           IF HIST-FILE-STATUS = "00"
+              SET WS-CITY-IDX TO 1
+              PERFORM UNTIL WS-CITY-IDX > WS-CITY-COUNT
+                 IF WS-CITY-CREATED-CNT (WS-CITY-IDX) > 0
+                    MOVE WS-RUN-DATE TO WS-HIST-DATE
+                    MOVE WS-CITY-TAB-NAME (WS-CITY-IDX) TO WS-HIST-CITY
+                    MOVE WS-CITY-CREATED-CNT (WS-CITY-IDX)
+                                              TO WS-HIST-COUNT
+                    WRITE HIST-REC FROM WS-HIST-LINE
+                 END-IF
+                 SET WS-CITY-IDX UP BY 1
+              END-PERFORM
+              CLOSE HIST-FILE
+           ELSE
+              DISPLAY "HISTORY FILE OPEN FAILED, STATUS="
+                      HIST-FILE-STATUS
+              MOVE 28 TO RETURN-CODE
+           END-IF.
+
+       APPEND-OPSLOG-PARA.
+           ACCEPT WS-OPL-END-TIME FROM TIME
+           MOVE "ACCTCREAT"        TO WS-OPL-PROGRAM
+           MOVE WS-RUN-DATE        TO WS-OPL-DATE
+           MOVE WS-CYCLE-ID        TO WS-OPL-CYCLE
+           MOVE WS-CTL-IN-COUNT    TO WS-OPL-IN-COUNT
+           MOVE WS-CTL-CREATED-COUNT TO WS-OPL-OUT-COUNT
+           MOVE WS-CTL-REJECT-COUNT TO WS-OPL-REJ-COUNT
+           MOVE WS-START-TIME      TO WS-OPL-START-TIME
+           OPEN EXTEND OPSLOG-FILE.
+           IF OPSLOG-FILE-STATUS = "35"
+              OPEN OUTPUT OPSLOG-FILE
+              CLOSE OPSLOG-FILE
+              OPEN EXTEND OPSLOG-FILE
+           END-IF
+           IF OPSLOG-FILE-STATUS = "00"
+              WRITE OPSLOG-REC FROM WS-OPSLOG-LINE
+              CLOSE OPSLOG-FILE
+           ELSE
+              DISPLAY "OPS LOG OPEN FAILED, STATUS="
+                      OPSLOG-FILE-STATUS
+           END-IF.
+
+       SETUP-FILENAMES-PARA.
+           ACCEPT WS-IN-FILENAME FROM ENVIRONMENT "ACCTCREAT_INFILE"
+           IF WS-IN-FILENAME = SPACES
+              MOVE "CUST-FILE.CSV" TO WS-IN-FILENAME
+           END-IF
+           ACCEPT WS-OUT-FILENAME FROM ENVIRONMENT "ACCTCREAT_OUTFILE"
+           IF WS-OUT-FILENAME = SPACES
+              MOVE "ACCOUNT.TXT" TO WS-OUT-FILENAME
+           END-IF
+           DISPLAY "INPUT FILE  : " WS-IN-FILENAME
+           DISPLAY "OUTPUT FILE : " WS-OUT-FILENAME.
+
+       LOAD-RUN-CONTROL-PARA.
+           OPEN INPUT RUNCTL-FILE
+           IF RUNCTL-FILE-STATUS = "00"
+              READ RUNCTL-FILE
+                NOT AT END
+                  UNSTRING RUNCTL-REC DELIMITED BY ","
+                  INTO     WS-RC-DATE-IN
+                           WS-RC-CYCLE-IN
+                  END-UNSTRING
+                  MOVE WS-RC-DATE-IN  TO WS-RUN-DATE
+                  MOVE WS-RC-CYCLE-IN TO WS-CYCLE-ID
+              END-READ
+              CLOSE RUNCTL-FILE
+           ELSE
+              DISPLAY "RUN CONTROL FILE NOT FOUND, USING SYSTEM "
+                      "DATE AND DEFAULT CYCLE ID"
+           END-IF.
+
+       LOAD-CITY-MASTER-PARA.
+           MOVE 0 TO WS-CITY-COUNT
+           OPEN INPUT CITYMST-FILE
+           IF CITYMST-FILE-STATUS = "00"
+              PERFORM UNTIL CITYMST-FILE-STATUS NOT = "00"
+                 READ CITYMST-FILE
+                   AT END
+                     MOVE "10" TO CITYMST-FILE-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-CITY-COUNT
+                     SET WS-CITY-IDX TO WS-CITY-COUNT
+                     UNSTRING CITYMST-REC DELIMITED BY ","
+                     INTO     WS-CITY-TAB-NAME (WS-CITY-IDX)
+                              WS-CITY-TAB-CODE (WS-CITY-IDX)
+                              WS-CITY-TAB-BRNCH (WS-CITY-IDX)
+                     END-UNSTRING
+                 END-READ
+              END-PERFORM
+              CLOSE CITYMST-FILE
+           ELSE
+              DISPLAY "CITY MASTER OPEN FAILED, STATUS="
+                      CITYMST-FILE-STATUS
+           END-IF.
+
+       FIND-CITY-PARA.
+           MOVE "N" TO WS-CITY-FOUND
+           SET WS-CITY-IDX TO 1
+           PERFORM UNTIL WS-CITY-IDX > WS-CITY-COUNT
+                      OR WS-CITY-FOUND = "Y"
+              IF WS-CITY-TAB-NAME (WS-CITY-IDX) = WS-CITY
+                 MOVE WS-CITY-TAB-CODE  (WS-CITY-IDX) TO WK-CITY
+                 MOVE WS-CITY-TAB-BRNCH (WS-CITY-IDX) TO WK-BRNCH
+                 COMPUTE CTR-REL-KEY = WS-CITY-IDX
+                 COMPUTE WS-FOUND-CITY-IDX = WS-CITY-IDX
+                 MOVE "Y" TO WS-CITY-FOUND
+                 PERFORM BUILD-IFSC-PARA
+              END-IF
+              SET WS-CITY-IDX UP BY 1
+           END-PERFORM.
+           IF WS-CITY-FOUND NOT = "Y"
+              MOVE WS-CITY-RAW  TO CE-RAW-CITY
+              MOVE WS-CITY      TO CE-NORM-CITY
+              WRITE CTYEXC-REC
+           END-IF.
+
+       LOAD-PROCESSED-KEYS-PARA.
+           MOVE 0 TO WS-PROC-COUNT
+           OPEN INPUT PROCKEY-FILE
+           IF PROCKEY-FILE-STATUS = "00"
+              PERFORM UNTIL PROCKEY-FILE-STATUS NOT = "00"
+                 READ PROCKEY-FILE
+                   AT END
+                     MOVE "10" TO PROCKEY-FILE-STATUS
+                   NOT AT END
+                     IF WS-PROC-COUNT < 20000
+                        ADD 1 TO WS-PROC-COUNT
+                        SET WS-PROC-IDX TO WS-PROC-COUNT
+                        MOVE PROCKEY-REC TO WS-PROC-PAN (WS-PROC-IDX)
+                     END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROCKEY-FILE
+           ELSE
+              DISPLAY "NO PROCESSED-KEYS FILE YET, FIRST RUN"
+           END-IF.
+
+       OPEN-PROCKEY-FILE-PARA.
+           OPEN EXTEND PROCKEY-FILE.
+           IF PROCKEY-FILE-STATUS = "35"
+              OPEN OUTPUT PROCKEY-FILE
+              CLOSE PROCKEY-FILE
+              OPEN EXTEND PROCKEY-FILE
+           END-IF.
+
+       CHECK-PROCESSED-PARA.
+           MOVE "N" TO WS-ALREADY-PROCESSED
+           SET WS-PROC-IDX TO 1
+           PERFORM UNTIL WS-PROC-IDX > WS-PROC-COUNT
+                      OR WS-ALREADY-PROCESSED = "Y"
+              IF WS-PROC-PAN (WS-PROC-IDX) = WS-PAN
+                 MOVE "Y" TO WS-ALREADY-PROCESSED
+              END-IF
+              SET WS-PROC-IDX UP BY 1
+           END-PERFORM.
+
+       ADD-PROCESSED-PARA.
+           IF WS-PROC-COUNT < 20000
+              ADD 1 TO WS-PROC-COUNT
+              SET WS-PROC-IDX TO WS-PROC-COUNT
+              MOVE WS-PAN TO WS-PROC-PAN (WS-PROC-IDX)
+           END-IF
+           MOVE WS-PAN TO PROCKEY-REC
+           WRITE PROCKEY-REC.
+
+       LOAD-WATCHLIST-PARA.
+           MOVE 0 TO WS-WATCH-COUNT
+           OPEN INPUT WATCHLIST-FILE
+           IF WATCHLIST-FILE-STATUS = "00"
+              PERFORM UNTIL WATCHLIST-FILE-STATUS NOT = "00"
+                 READ WATCHLIST-FILE
+                   AT END
+                     MOVE "10" TO WATCHLIST-FILE-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-WATCH-COUNT
+                     SET WS-WATCH-IDX TO WS-WATCH-COUNT
+                     UNSTRING WATCHLIST-REC DELIMITED BY ","
+                     INTO     WS-WATCH-PAN (WS-WATCH-IDX)
+                              WS-WATCH-AADHAR (WS-WATCH-IDX)
+                              WS-WATCH-REASON (WS-WATCH-IDX)
+                     END-UNSTRING
+                 END-READ
+              END-PERFORM
+              CLOSE WATCHLIST-FILE
+           ELSE
+              DISPLAY "WATCHLIST FILE NOT FOUND, SKIPPING SCREENING"
+           END-IF.
+
+       CHECK-WATCHLIST-PARA.
+           MOVE "N" TO WS-WATCH-HIT
+           MOVE SPACES TO WS-WATCH-MATCH-REASON
+           SET WS-WATCH-IDX TO 1
+           PERFORM UNTIL WS-WATCH-IDX > WS-WATCH-COUNT
+                      OR WS-WATCH-HIT = "Y"
+              IF (WS-WATCH-PAN (WS-WATCH-IDX) NOT = SPACES
+                    AND WS-WATCH-PAN (WS-WATCH-IDX) = WS-PAN)
+                 OR (WS-WATCH-AADHAR (WS-WATCH-IDX) NOT = SPACES
+                    AND WS-WATCH-AADHAR (WS-WATCH-IDX) = WS-AADHAR)
+                 MOVE "Y" TO WS-WATCH-HIT
+                 MOVE WS-WATCH-REASON (WS-WATCH-IDX)
+                                       TO WS-WATCH-MATCH-REASON
+              END-IF
+              SET WS-WATCH-IDX UP BY 1
+           END-PERFORM.
+
+       WRITE-HOLD-PARA.
+           MOVE WS-CUST    TO WS-HOLD-CUST
+           MOVE WS-PAN     TO WS-HOLD-PAN
+           MOVE WS-AADHAR  TO WS-HOLD-AADHAR
+           MOVE WS-CITY    TO WS-HOLD-CITY
+           MOVE WS-WATCH-MATCH-REASON TO WS-HOLD-REASON
+           WRITE HOLD-REC FROM WS-HOLD-DETAIL.
+
+       WRITE-LEDGER-PARA.
+           EVALUATE WK-ACCTYPE-DIGIT
+              WHEN 1
+                 MOVE "GL1001" TO WK-GL-CODE
+              WHEN 2
+                 MOVE "GL2001" TO WK-GL-CODE
+              WHEN 3
+                 MOVE "GL3001" TO WK-GL-CODE
+              WHEN OTHER
+                 MOVE "GL9999" TO WK-GL-CODE
+           END-EVALUATE
+           MOVE WS-ACCNUM       TO LG-ACCT-NUM
+           MOVE WS-DEPOSIT-NUM  TO LG-OPEN-BALANCE
+           MOVE WK-GL-CODE      TO LG-GL-CODE
+           MOVE WS-RUN-DATE     TO LG-POST-DATE
+           WRITE LEDGER-REC.
+
+       WRITE-NOTIFY-PARA.
+           MOVE WS-CUST    TO NF-CUST
+           MOVE WS-EMAIL   TO NF-EMAIL
+           MOVE WS-MOBILE  TO NF-MOBILE
+           MOVE WS-ACCNUM  TO NF-ACCNUM
+           MOVE "ACCOUNT OPENED" TO NF-MESSAGE
+           WRITE NOTIFY-REC.
+
+       BUILD-IFSC-PARA.
+           MOVE WK-BANK-CODE TO WK-IFSC-BANK
+           MOVE WK-CITY      TO WK-IFSC-CITY
+           MOVE WK-BRNCH     TO WK-IFSC-BRNCH
+           MOVE WK-IFSC-CODE TO WS-IFSC.
+
+       LOAD-CHECKPOINT-PARA.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHKPT-FILE
+           IF CHKPT-FILE-STATUS = "00"
+              READ CHKPT-FILE
+                 AT END
+                    MOVE 0 TO WS-RESTART-COUNT
+                 NOT AT END
+                    MOVE CHKPT-REC TO WS-RESTART-COUNT
+                    DISPLAY "RESTARTING AFTER RECORD: " WS-RESTART-COUNT
+              END-READ
+              CLOSE CHKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHKPT-FILE
+           IF CHKPT-FILE-STATUS = "00"
+              MOVE WS-CTL-IN-COUNT TO CHKPT-REC
+              WRITE CHKPT-REC
+              CLOSE CHKPT-FILE
+           END-IF.
+
+       RESET-CHECKPOINT-PARA.
+           OPEN OUTPUT CHKPT-FILE
+           IF CHKPT-FILE-STATUS = "00"
+              MOVE 0 TO CHKPT-REC
+              WRITE CHKPT-REC
+              CLOSE CHKPT-FILE
+           END-IF.
+
+       WRITE-REJECT-PARA.
+           ADD 1 TO WS-CTL-REJECT-COUNT
+           MOVE WS-CUST    TO WS-REJ-CUST
+           MOVE WS-PAN     TO WS-REJ-PAN
+           MOVE WS-AADHAR  TO WS-REJ-AADHAR
+           MOVE WS-CITY    TO WS-REJ-CITY
+           MOVE WS-CYCLE-ID TO WS-REJ-CYCLE
+           WRITE REJECT-REC FROM WS-REJ-DETAIL.
+
+       CHECK-DUPLICATE-PARA.
+           MOVE "N" TO WS-DUP-FOUND
+           SET WS-SEEN-IDX TO 1
+           PERFORM UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                      OR WS-DUP-FOUND = "Y"
+              IF WS-SEEN-PAN (WS-SEEN-IDX)    = WS-PAN
+                 OR WS-SEEN-AADHAR (WS-SEEN-IDX) = WS-AADHAR
+                 MOVE "Y" TO WS-DUP-FOUND
+              END-IF
+              SET WS-SEEN-IDX UP BY 1
+           END-PERFORM.
+
+       ADD-SEEN-PARA.
+           IF WS-SEEN-COUNT < 20000
+              ADD 1 TO WS-SEEN-COUNT
+              SET WS-SEEN-IDX TO WS-SEEN-COUNT
+              MOVE WS-PAN    TO WS-SEEN-PAN (WS-SEEN-IDX)
+              MOVE WS-AADHAR TO WS-SEEN-AADHAR (WS-SEEN-IDX)
+           END-IF.
+
+       OPEN-ACCTMST-FILE-PARA.
+           OPEN I-O ACCTMST-FILE.
+           IF ACCTMST-FILE-STATUS = "35"
+              OPEN OUTPUT ACCTMST-FILE
+              CLOSE ACCTMST-FILE
+              OPEN I-O ACCTMST-FILE
+           END-IF
+           IF ACCTMST-FILE-STATUS NOT = "00"
+              EVALUATE ACCTMST-FILE-STATUS
+                 WHEN "37"
+                    DISPLAY "OPEN ACCTMST-FILE FAILED - "
+                            "ORGANIZATION MISMATCH, STATUS="
+                            ACCTMST-FILE-STATUS
+                 WHEN OTHER
+                    DISPLAY "OPEN ACCTMST-FILE FAILED FILE STATUS ="
+                            ACCTMST-FILE-STATUS
+              END-EVALUATE
+              MOVE 20 TO RETURN-CODE
+           END-IF.
+
+       PROCESS-CHANGE-PARA.
+           MOVE WS-TXN-ACCTNUM TO AM-ACCT-NUM
+           READ ACCTMST-FILE
+             INVALID KEY
+                DISPLAY "ACCOUNT NOT FOUND FOR CHANGE: " WS-TXN-ACCTNUM
+                MOVE "ACCOUNT NOT FOUND FOR CHANGE" TO WS-REJ-REASON
+                PERFORM WRITE-REJECT-PARA
+             NOT INVALID KEY
+                MOVE WS-CITY TO WS-CITY-RAW
+                MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CITY))
+                                         TO WS-CITY
+                PERFORM FIND-CITY-PARA
+                PERFORM VALIDATE-ACCTYPE-PARA
+                PERFORM BUILD-FULL-ADDR-PARA
+                IF WS-CITY-FOUND = "Y" AND WS-ACCTYPE-VALID = "Y"
+                   MOVE WS-CITY      TO AM-CITY
+                   MOVE WS-FULL-ADDR TO AM-ADDR
+                   MOVE WS-ACCTYPE   TO AM-ACCTYPE
+                   MOVE WS-IFSC      TO AM-IFSC
+                   REWRITE ACCOUNT-MASTER-REC
+                     INVALID KEY
+                       DISPLAY "ACCOUNT MASTER REWRITE FAILED: "
+                               AM-ACCT-NUM
+                   END-REWRITE
+                   ADD 1 TO WS-CTL-CHANGE-COUNT
+                ELSE
+                   MOVE "INVALID CITY OR ACCOUNT TYPE ON CHANGE"
+                                             TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-PARA
+                END-IF
+           END-READ.
+
+       PROCESS-CLOSE-PARA.
+           MOVE WS-TXN-ACCTNUM TO AM-ACCT-NUM
+           READ ACCTMST-FILE
+             INVALID KEY
+                DISPLAY "ACCOUNT NOT FOUND FOR CLOSE: " WS-TXN-ACCTNUM
+                MOVE "ACCOUNT NOT FOUND FOR CLOSE" TO WS-REJ-REASON
+                PERFORM WRITE-REJECT-PARA
+             NOT INVALID KEY
+                MOVE "C" TO AM-STATUS
+                REWRITE ACCOUNT-MASTER-REC
+                  INVALID KEY
+                    DISPLAY "ACCOUNT MASTER REWRITE FAILED: "
+                            AM-ACCT-NUM
+                END-REWRITE
+                ADD 1 TO WS-CTL-CLOSE-COUNT
+           END-READ.
+
+       OPEN-CTR-FILE-PARA.
+           OPEN I-O ACCTCTR-FILE.
+           IF CTR-FILE-STATUS = "35"
+              OPEN OUTPUT ACCTCTR-FILE
+              CLOSE ACCTCTR-FILE
+              OPEN I-O ACCTCTR-FILE
+           END-IF
+           IF CTR-FILE-STATUS NOT = "00"
+              EVALUATE CTR-FILE-STATUS
+                 WHEN "37"
+                    DISPLAY "OPEN ACCTCTR-FILE FAILED - "
+                            "ORGANIZATION MISMATCH, STATUS="
+                            CTR-FILE-STATUS
+                 WHEN OTHER
+                    DISPLAY "OPEN ACCTCTR-FILE FAILED FILE STATUS ="
+                            CTR-FILE-STATUS
+              END-EVALUATE
+              MOVE 20 TO RETURN-CODE
+           END-IF.
+
+       NEXT-CTR-SEQ-PARA.
+           READ ACCTCTR-FILE
+               INVALID KEY
+                   MOVE 0 TO CTR-LAST-SEQ
+           END-READ
+           ADD 1 TO CTR-LAST-SEQ
+           MOVE CTR-LAST-SEQ TO WK-RANDOM
+           MOVE WK-CITY TO CTR-CITY-CODE
+           IF CTR-FILE-STATUS = "23" OR CTR-FILE-STATUS = "10"
+              WRITE CTR-REC
+           ELSE
+              REWRITE CTR-REC
+           END-IF.
             
        FILE-WRITE-PARA.
             DISPLAY ACCOUNT-REC
@@ -87,53 +1026,285 @@
                  MOVE "Y" TO EOF
             END-READ.
             IF EOF NOT= "Y"
-               UNSTRING CUST-REC DELIMITED BY "," 
+             IF CUST-REC(1:7) = "TRAILER"
+               PERFORM CHECK-TRAILER-PARA
+               MOVE "Y" TO EOF
+             ELSE
+             IF CUST-REC(1:9) = "CUST-NAME"
+               CONTINUE
+             ELSE
+               PERFORM CHECK-COLUMN-COUNT-PARA
+               IF WS-COLUMNS-VALID NOT = "Y"
+                  ADD 1 TO WS-CTL-IN-COUNT
+                  IF WS-CTL-IN-COUNT <= WS-RESTART-COUNT
+                     CONTINUE
+                  ELSE
+                     MOVE SPACES TO WS-CUST WS-PAN WS-AADHAR WS-CITY
+                     MOVE "INVALID COLUMN COUNT" TO WS-REJ-REASON
+                     PERFORM WRITE-REJECT-PARA
+                  END-IF
+               ELSE
+               ADD 1 TO WS-CTL-IN-COUNT
+               IF WS-CTL-IN-COUNT <= WS-RESTART-COUNT
+                  CONTINUE
+               ELSE
+               MOVE SPACES TO WS-TXN-CODE WS-TXN-ACCTNUM WS-EMAIL
+                              WS-MOBILE WS-JOINT-NAME WS-JOINT-PAN
+                              WS-JOINT-AADHAR WS-NOMINEE-NAME
+                              WS-NOMINEE-RELN
+               UNSTRING CUST-REC DELIMITED BY ","
                INTO     WS-CUST
                         WS-PAN
                         WS-AADHAR
                         WS-CITY
-                        WS-ADDR
+                        WS-ADDR-STREET
+                        WS-ADDR-STATE
+                        WS-ADDR-PINCODE
+                        WS-ACCTYPE
+                        WS-DEPOSIT-IN
+                        WS-TXN-CODE
+                        WS-TXN-ACCTNUM
+                        WS-EMAIL
+                        WS-MOBILE
+                        WS-JOINT-NAME
+                        WS-JOINT-PAN
+                        WS-JOINT-AADHAR
+                        WS-NOMINEE-NAME
+                        WS-NOMINEE-RELN
                END-UNSTRING
-               EVALUATE WS-CITY
-                 WHEN "BANGALORE"
-                      MOVE "080"    TO WK-CITY
-                      MOVE "111"    TO WK-BRNCH
-                      MOVE "01"     TO WK-RANDOM
-                      
-                 WHEN "HYDERABAD"
-                      MOVE "040"    TO WK-CITY
-                      MOVE "222"    TO WK-BRNCH
-                      MOVE "02"     TO WK-RANDOM
-                      
-                 WHEN "KOLKATA"
-                      MOVE "033"    TO WK-CITY
-                      MOVE "333"    TO WK-BRNCH
-                      MOVE "01"     TO WK-RANDOM
-                      
-                 WHEN "MYSORE"
-                      MOVE "821"    TO WK-CITY
-                      MOVE "444"    TO WK-BRNCH
-                      MOVE "99"     TO WK-RANDOM
-                      
-                 WHEN "NEW DELHI"
-                      MOVE "011"    TO WK-CITY
-                      MOVE "555"    TO WK-BRNCH
-                      MOVE "08"     TO WK-RANDOM
-                      
-                 WHEN "CHENNAI"
-                      MOVE "044"    TO WK-CITY
-                      MOVE "666"    TO WK-BRNCH
-                      MOVE "08"     TO WK-RANDOM
-                      
-                 WHEN OTHER
-                      MOVE "9100000000" TO WK-ACCT-NUM       
-               END-EVALUATE
-               
+               IF WS-TXN-CODE = SPACES
+                  MOVE "CREATE" TO WS-TXN-CODE
+               END-IF
+               EVALUATE WS-TXN-CODE
+               WHEN "CHANGE"
+                  PERFORM PROCESS-CHANGE-PARA
+               WHEN "CLOSE"
+                  PERFORM PROCESS-CLOSE-PARA
+               WHEN "CREATE"
+               MOVE WS-CITY TO WS-CITY-RAW
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CITY))
+                                        TO WS-CITY
+               PERFORM CHECK-PROCESSED-PARA
+               IF WS-ALREADY-PROCESSED = "Y"
+                  DISPLAY "ALREADY PROCESSED IN A PRIOR RUN, SKIPPING: "
+                          WS-PAN
+               ELSE
+               PERFORM BUILD-FULL-ADDR-PARA
+               PERFORM VALIDATE-PAN-PARA
+               PERFORM VALIDATE-AADHAR-PARA
+               PERFORM FIND-CITY-PARA
+               PERFORM VALIDATE-ACCTYPE-PARA
+               PERFORM VALIDATE-DEPOSIT-PARA
+               PERFORM CHECK-DUPLICATE-PARA
+               PERFORM CHECK-WATCHLIST-PARA
+               IF WS-PAN-VALID NOT = "Y"
+                  DISPLAY "INVALID PAN, ACCOUNT NOT CREATED: " WS-PAN
+                  MOVE "INVALID PAN FORMAT" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-AADHAR-VALID NOT = "Y"
+                  DISPLAY "INVALID AADHAR, ACCOUNT NOT CREATED: "
+                          WS-AADHAR
+                  MOVE "INVALID AADHAR CHECKSUM" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-DUP-FOUND = "Y"
+                  DISPLAY "DUPLICATE PAN/AADHAR, ACCOUNT NOT CREATED: "
+                          WS-PAN
+                  MOVE "DUPLICATE PAN/AADHAR IN BATCH" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-CITY-FOUND NOT = "Y"
+                  DISPLAY "UNKNOWN CITY, ACCOUNT NOT CREATED: " WS-CITY
+                  MOVE "UNKNOWN CITY" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-ACCTYPE-VALID NOT = "Y"
+                  DISPLAY "UNKNOWN ACCOUNT TYPE, NOT CREATED: "
+                          WS-ACCTYPE
+                  MOVE "UNKNOWN ACCOUNT TYPE" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-DEPOSIT-VALID NOT = "Y"
+                  DISPLAY "DEPOSIT BELOW MINIMUM, NOT CREATED: "
+                          WS-DEPOSIT-IN
+                  MOVE "BELOW MINIMUM OPENING DEPOSIT" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               ELSE
+               IF WS-WATCH-HIT = "Y"
+                  DISPLAY "WATCHLIST HIT, ACCOUNT HELD FOR REVIEW: "
+                          WS-PAN
+                  PERFORM WRITE-HOLD-PARA
+               ELSE
+               PERFORM NEXT-CTR-SEQ-PARA
+               PERFORM ADD-SEEN-PARA
+               PERFORM ADD-PROCESSED-PARA
+
                MOVE WK-ACCT-NUM      TO WS-ACCNUM
+               MOVE WS-DEPOSIT-NUM   TO WS-DEPOSIT-DISP
+               MOVE WS-CYCLE-ID      TO WS-CYCLE-DISP
                WRITE ACCOUNT-REC FROM WS-DETAIL
                IF FILE-STATUS NOT= "00"
-                  DISPLAY "WRITE FAIL IN WRITE-PARA"
+                  DISPLAY "WRITE FAIL IN WRITE-PARA, STATUS="
+                          FILE-STATUS
                   MOVE "Y" TO EOF
+                  MOVE 24 TO RETURN-CODE
+               ELSE
+                  ADD 1 TO WS-CTL-CREATED-COUNT
+                  ADD 1 TO WS-CITY-CREATED-CNT (WS-FOUND-CITY-IDX)
+                  MOVE WS-ACCNUM  TO AM-ACCT-NUM
+                  MOVE WS-CUST    TO AM-CUST
+                  MOVE WS-PAN     TO AM-PAN
+                  MOVE WS-AADHAR  TO AM-AADHAR
+                  MOVE WS-CITY    TO AM-CITY
+                  MOVE WS-FULL-ADDR TO AM-ADDR
+                  MOVE WS-ACCTYPE TO AM-ACCTYPE
+                  MOVE WS-IFSC    TO AM-IFSC
+                  MOVE WS-DEPOSIT-NUM TO AM-DEPOSIT
+                  MOVE "O"        TO AM-STATUS
+                  MOVE WS-JOINT-NAME   TO AM-JOINT-NAME
+                  MOVE WS-JOINT-PAN    TO AM-JOINT-PAN
+                  MOVE WS-JOINT-AADHAR TO AM-JOINT-AADHAR
+                  MOVE WS-NOMINEE-NAME TO AM-NOMINEE-NAME
+                  MOVE WS-NOMINEE-RELN TO AM-NOMINEE-RELN
+                  WRITE ACCOUNT-MASTER-REC
+                    INVALID KEY
+                      DISPLAY "ACCOUNT MASTER WRITE FAILED: "
+                              AM-ACCT-NUM
+                  END-WRITE
+                  MOVE WS-CUST   TO WL-CUST
+                  MOVE WS-FULL-ADDR TO WL-ADDR
+                  MOVE WS-ACCNUM TO WL-ACCNUM
+                  WRITE WELCOME-REC
+                  PERFORM WRITE-LEDGER-PARA
+                  PERFORM WRITE-NOTIFY-PARA
                END-IF
-             END-IF.
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               WHEN OTHER
+                  DISPLAY "UNKNOWN TRANSACTION CODE, NOT PROCESSED: "
+                          WS-TXN-CODE
+                  MOVE "UNKNOWN TRANSACTION CODE" TO WS-REJ-REASON
+                  PERFORM WRITE-REJECT-PARA
+               END-EVALUATE
+               IF FUNCTION MOD(WS-CTL-IN-COUNT, WS-CHKPT-INTERVAL) = 0
+                  PERFORM SAVE-CHECKPOINT-PARA
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+             END-IF
+            END-IF.
              EXIT.
+
+       VALIDATE-ACCTYPE-PARA.
+           MOVE "Y" TO WS-ACCTYPE-VALID
+           EVALUATE WS-ACCTYPE
+              WHEN "SAVINGS"
+                 MOVE 1 TO WK-ACCTYPE-DIGIT
+              WHEN "CURRENT"
+                 MOVE 2 TO WK-ACCTYPE-DIGIT
+              WHEN "NRI"
+                 MOVE 3 TO WK-ACCTYPE-DIGIT
+              WHEN OTHER
+                 MOVE "N" TO WS-ACCTYPE-VALID
+           END-EVALUATE.
+
+       BUILD-FULL-ADDR-PARA.
+           MOVE SPACES TO WS-FULL-ADDR
+           STRING FUNCTION TRIM(WS-ADDR-STREET)  DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CITY)         DELIMITED BY SIZE
+                  ", "                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ADDR-STATE)   DELIMITED BY SIZE
+                  " - "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ADDR-PINCODE) DELIMITED BY SIZE
+             INTO WS-FULL-ADDR
+           END-STRING.
+
+       CHECK-TRAILER-PARA.
+           UNSTRING CUST-REC DELIMITED BY ","
+           INTO     WS-TRAILER-LABEL
+                    WS-TRAILER-COUNT-IN
+           END-UNSTRING
+           MOVE WS-TRAILER-COUNT-IN TO WS-TRAILER-COUNT
+           IF WS-TRAILER-COUNT NOT = WS-CTL-IN-COUNT
+              DISPLAY "TRAILER RECORD COUNT MISMATCH - EXPECTED "
+                      WS-TRAILER-COUNT " GOT " WS-CTL-IN-COUNT
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              DISPLAY "TRAILER RECORD COUNT RECONCILED: "
+                      WS-CTL-IN-COUNT
+           END-IF.
+
+       CHECK-COLUMN-COUNT-PARA.
+           MOVE 0   TO WS-COMMA-COUNT
+           MOVE "Y" TO WS-COLUMNS-VALID
+           INSPECT CUST-REC TALLYING WS-COMMA-COUNT FOR ALL ","
+           IF WS-COMMA-COUNT < WS-MIN-COLUMNS
+              MOVE "N" TO WS-COLUMNS-VALID
+           END-IF.
+
+       VALIDATE-DEPOSIT-PARA.
+           MOVE "Y" TO WS-DEPOSIT-VALID
+           IF FUNCTION TEST-NUMVAL(WS-DEPOSIT-IN) NOT = 0
+              MOVE "N" TO WS-DEPOSIT-VALID
+              MOVE ZERO TO WS-DEPOSIT-NUM
+           ELSE
+              COMPUTE WS-DEPOSIT-NUM = FUNCTION NUMVAL(WS-DEPOSIT-IN)
+              EVALUATE WK-ACCTYPE-DIGIT
+                 WHEN 1
+                    MOVE 1000.00 TO WS-MIN-BALANCE
+                 WHEN 2
+                    MOVE 5000.00 TO WS-MIN-BALANCE
+                 WHEN 3
+                    MOVE 10000.00 TO WS-MIN-BALANCE
+                 WHEN OTHER
+                    MOVE 1000.00 TO WS-MIN-BALANCE
+              END-EVALUATE
+              IF WS-DEPOSIT-NUM < WS-MIN-BALANCE
+                 MOVE "N" TO WS-DEPOSIT-VALID
+              END-IF
+           END-IF.
+
+       VALIDATE-PAN-PARA.
+           MOVE "Y" TO WS-PAN-VALID
+           IF WS-PAN(6:4) NOT NUMERIC
+              MOVE "N" TO WS-PAN-VALID
+           END-IF
+           PERFORM VARYING WS-PAN-IDX FROM 1 BY 1
+                   UNTIL WS-PAN-IDX > 5
+              IF WS-PAN(WS-PAN-IDX:1) NOT ALPHABETIC-UPPER
+                 MOVE "N" TO WS-PAN-VALID
+              END-IF
+           END-PERFORM
+           IF WS-PAN(10:1) NOT ALPHABETIC-UPPER
+              MOVE "N" TO WS-PAN-VALID
+           END-IF.
+
+       VALIDATE-AADHAR-PARA.
+           MOVE 0   TO WS-AADHAR-C
+           MOVE "Y" TO WS-AADHAR-VALID
+           IF WS-AADHAR(1:12) NOT NUMERIC
+              MOVE "N" TO WS-AADHAR-VALID
+           ELSE
+              PERFORM VARYING WS-AADHAR-I FROM 1 BY 1
+                      UNTIL WS-AADHAR-I > 12
+                 COMPUTE WS-AADHAR-POS = 13 - WS-AADHAR-I
+                 MOVE WS-AADHAR(WS-AADHAR-POS:1) TO WS-AADHAR-DIGIT
+                 COMPUTE WS-AADHAR-ROWIDX =
+                         FUNCTION MOD(WS-AADHAR-I - 1, 8) + 1
+                 COMPUTE WS-AADHAR-C =
+                    D-COL(WS-AADHAR-C + 1,
+                      P-COL(WS-AADHAR-ROWIDX, WS-AADHAR-DIGIT + 1) + 1)
+              END-PERFORM
+              IF WS-AADHAR-C NOT = 0
+                 MOVE "N" TO WS-AADHAR-VALID
+              END-IF
+           END-IF.
